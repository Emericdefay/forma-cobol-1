@@ -12,11 +12,45 @@
       *    - Copybooks PGM014FC & PGM014FS                    
       *    - Files (examples) FILE0141 & FILES0142                  
       *
-      * Maintenance Log                                              
-      * Date      Author   Maintenance Requirement               
-      * --------- -------- --------------------------------------- 
-      * 21/11/22  IBMUSER  Create for practice  
-      *                                                               
+      * Maintenance Log
+      * Date      Author   Maintenance Requirement
+      * --------- -------- ---------------------------------------
+      * 21/11/22  IBMUSER  Create for practice
+      * 08/08/26  DEFAY E. Adding a 3-way reconciliation mode (PJ-MODE
+      *                    '3') that also reads FILEIN3, an expected
+      *                    extract, and reconciles it against the
+      *                    post-conversion FILEIN2 while keeping the
+      *                    pre-conversion FILEIN1 alongside on a
+      *                    mismatch
+      * 08/08/26  DEFAY E. Adding a FILEOUT4 control-total report,
+      *                    printing counts of matched, FILEIN1-only
+      *                    and FILEIN2-only records
+      * 08/08/26  DEFAY E. Adding a key-sequence check that reports
+      *                    FILEIN1/FILEIN2/FILEIN3 records that arrive
+      *                    with COMPTE going backwards
+      * 08/08/26  DEFAY E. Adding a SOLDE (balance) field to the
+      *                    PGM014FS record layout - already caught by
+      *                    the existing whole-record compares, no
+      *                    procedure changes needed
+      * 08/08/26  DEFAY E. Setting RETURN-CODE : 4 when any mismatch
+      *                    was written to FILEOUT2/FILEOUT3
+      * 08/08/26  DEFAY E. Adding FILEOUTJS : one JSON message per
+      *                    FILEOUT2/FILEOUT3 mismatch record, for
+      *                    downstream reporting that cannot read the
+      *                    fixed-format extracts directly
+      * 08/08/26  DEFAY E. Adding a RETURN-CODE 8 guard on the
+      *                    mandatory FILEIN1/FILEIN2 opens
+      * 08/08/26  DEFAY E. Draining FILEIN2/FILEIN3 in 3-way mode once
+      *                    FILEIN1 (or one of the pair) ends first, so
+      *                    trailing records aren't dropped from the
+      *                    FILEOUT4 control totals
+      * 08/08/26  DEFAY E. Giving the drain's trailing FILEIN3-only
+      *                    records their own WS-CNT-F3ONLY counter and
+      *                    FILEOUT4 line - they were being counted as
+      *                    FILEIN2-only, misdirecting reconciliation
+      * 08/08/26  DEFAY E. Quoting compte in FILEOUTJS's JSON output -
+      *                    an unquoted leading-zero account number is
+      *                    not valid JSON and most parsers rejected it
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM014.
@@ -45,6 +79,19 @@
        COPY PGM014FC REPLACING ==()== BY ==FILEOUT2==.
       / FILEOUT3
        COPY PGM014FC REPLACING ==()== BY ==FILEOUT3==.
+      / FILEIN3 (3-way mode only: the "expected" extract)
+       COPY PGM014FC REPLACING ==()== BY ==FILEIN3==.
+      / FILEOUT4 (control-total report - not one of PGM014FC/FS's
+      / compare-file layouts, so it gets its own SELECT/FD)
+           SELECT FILEOUT4
+           ASSIGN to FILEOUT4
+           FILE STATUS is FS-FILEOUT4.
+      / FILEOUTJS (JSON export bridge : one message per FILEOUT2/
+      / FILEOUT3 mismatch record - also not one of PGM014FC/FS's
+      / compare-file layouts, so it gets its own SELECT/FD)
+           SELECT FILEOUTJS
+           ASSIGN to FILEOUTJS
+           FILE STATUS is FS-FILEOUTJS.
 
       *****************************************************************
        DATA DIVISION. 
@@ -56,7 +103,8 @@
       *    02 ()-COMPTE  PIC 9(6).
       *    02 ()-NOM     PIC X(20).
       *    02 ()-DATE    PIC X(10).
-      *    02 FILLER      PIC X(44).
+      *    02 ()-SOLDE   PIC S9(9)V99 COMP-3.
+      *    02 FILLER      PIC X(38).
       / FILEIN1
        COPY PGM014FS REPLACING ==()== BY ==FILEIN1==.
       / FILEIN2
@@ -67,6 +115,16 @@
        COPY PGM014FS REPLACING ==()== BY ==FILEOUT2==.
       / FILEOUT3
        COPY PGM014FS REPLACING ==()== BY ==FILEOUT3==.
+      / FILEIN3 (3-way mode only: the "expected" extract)
+       COPY PGM014FS REPLACING ==()== BY ==FILEIN3==.
+      / FILEOUT4 (control-total report)
+       FD FILEOUT4
+           RECORD CONTAINS 80 CHARACTERS.
+       01 FILEOUT4-ENREG PIC X(80).
+      / FILEOUTJS (JSON export bridge)
+       FD FILEOUTJS
+           RECORD CONTAINS 160 CHARACTERS.
+       01 FILEOUTJS-ENREG PIC X(160).
 
       *****************************************************************
        WORKING-STORAGE SECTION.
@@ -76,17 +134,50 @@
                88 FS-FC-F1     VALUE '10'.
            05 FS-FILEIN2     PIC X(2).
                88 FS-FC-F2     VALUE '10'.
+           05 FS-FILEIN3     PIC X(2).
+               88 FS-FC-F3     VALUE '10'.
        01 FILEOUT-UNUSED-STATUS.
            05 FS-FILEOUT1    PIC X(2).
            05 FS-FILEOUT2    PIC X(2).
            05 FS-FILEOUT3    PIC X(2).
+           05 FS-FILEOUT4    PIC X(2).
+           05 FS-FILEOUTJS   PIC X(2).
+      / RECONCILIATION MODE (PJ-MODE '2' : 2-way, '3' : 3-way)
+       01 PJ-MODE PIC X(01).
+           88 IS-3WAY VALUE '3'.
+       01 PJ-MODE-DEF PIC X(01) VALUE '2'.
+      / CONTROL-TOTAL COUNTERS FOR THE FILEOUT4 SUMMARY REPORT
+       01 WS-CNT-MATCH  PIC 9(07) VALUE 0.
+       01 WS-CNT-F1ONLY PIC 9(07) VALUE 0.
+       01 WS-CNT-F2ONLY PIC 9(07) VALUE 0.
+       01 WS-CNT-F3ONLY PIC 9(07) VALUE 0.
+       01 WS-REPORT-LINE.
+           05 WS-RPT-LABEL PIC X(26).
+           05 WS-RPT-CNT   PIC ZZZZZZ9.
+           05 FILLER       PIC X(47).
+      / OUT-OF-SEQUENCE DETECTION - LAST COMPTE SEEN ON EACH FILE
+       01 WS-PREV-COMPTE1 PIC 9(06) VALUE 0.
+       01 WS-PREV-COMPTE2 PIC 9(06) VALUE 0.
+       01 WS-PREV-COMPTE3 PIC 9(06) VALUE 0.
+      / FIELDS USED TO BUILD ONE FILEOUTJS JSON MESSAGE FROM WHICHEVER
+      / PGM014FS RECORD (FILEIN1/FILEIN2) IS BEING WRITTEN TO FILEOUT2
+      / OR FILEOUT3 ON A MISMATCH
+       01 WS-JSON-SRC.
+           05 WS-JSON-TAG      PIC X(08).
+           05 WS-JSON-COMPTE   PIC 9(06).
+           05 WS-JSON-NOM      PIC X(20).
+           05 WS-JSON-DATE     PIC X(10).
+           05 WS-JSON-SOLDE    PIC S9(09)V99 COMP-3.
+       01 WS-JSON-SOLDE-ED PIC -(09)9.99.
+       01 WS-JSON-LINE     PIC X(160).
 
       *****************************************************************
       *  Program : Setup, run main routine and exit.
       *    
       *    Main purpose
       *    - 0xx : Input/Output section
-      *    - 1xx : Compare files
+      *    - 1xx : Compare files (2-way mode)
+      *    - 2xx : Compare files (3-way mode)
       *    - 9xx : Close files
       *
       *    Input/Output managment
@@ -100,7 +191,13 @@
            PERFORM 000-PARAM
            PERFORM 001-IOPEN
            PERFORM 002-OOPEN
-           PERFORM 100-FILES
+           IF IS-3WAY
+              PERFORM 003-IOPEN3
+              PERFORM 200-FILES3
+           ELSE
+              PERFORM 100-FILES
+           END-IF
+           PERFORM 900-REPORT
            PERFORM 999-FCLOS
            GOBACK
            .
@@ -113,8 +210,11 @@
 
        000-PARAM.
       *****************************************************************
-      *  This routine should setup params (if any)
-           CONTINUE
+      *  This routine accepts PJ-MODE, the 2-way/3-way switch
+           ACCEPT PJ-MODE.
+           IF PJ-MODE = SPACE OR LOW-VALUE THEN
+              MOVE PJ-MODE-DEF TO PJ-MODE
+           END-IF
            .
 
       *****************************************************************
@@ -122,11 +222,29 @@
        001-IOPEN.
            OPEN INPUT  FILEIN1,
                        FILEIN2
+           IF FS-FILEIN1 NOT = '00'
+              DISPLAY '    ERROR : OPEN INPUT FILEIN1 FAILED - FILE '
+                      'STATUS ' FS-FILEIN1
+              MOVE 8 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           IF FS-FILEIN2 NOT = '00'
+              DISPLAY '    ERROR : OPEN INPUT FILEIN2 FAILED - FILE '
+                      'STATUS ' FS-FILEIN2
+              MOVE 8 TO RETURN-CODE
+              STOP RUN
+           END-IF
            .
        002-OOPEN.
            OPEN OUTPUT FILEOUT1,
                        FILEOUT2,
-                       FILEOUT3
+                       FILEOUT3,
+                       FILEOUTJS
+           .
+       003-IOPEN3.
+      *****************************************************************
+      *  This routine opens FILEIN3, the 3-way mode's expected extract
+           OPEN INPUT  FILEIN3
            .
 
        010-READ.
@@ -134,9 +252,31 @@
       *  This routine should manage file reading
            READ FILEIN1
            READ FILEIN2
+           PERFORM 020-SEQCHK
            .
       *****************************************************************
 
+       020-SEQCHK.
+      *****************************************************************
+      *  This routine detects and reports FILEIN1/FILEIN2 records that
+      *  arrive out of ascending COMPTE order, then remembers the
+      *  COMPTE just read for next time.
+           IF NOT FS-FC-F1 AND FILEIN1-COMPTE < WS-PREV-COMPTE1
+              DISPLAY '    WARNING : FILEIN1 OUT OF SEQUENCE - COMPTE '
+                      FILEIN1-COMPTE ' FOLLOWS ' WS-PREV-COMPTE1
+           END-IF.
+           IF NOT FS-FC-F1
+              MOVE FILEIN1-COMPTE TO WS-PREV-COMPTE1
+           END-IF.
+           IF NOT FS-FC-F2 AND FILEIN2-COMPTE < WS-PREV-COMPTE2
+              DISPLAY '    WARNING : FILEIN2 OUT OF SEQUENCE - COMPTE '
+                      FILEIN2-COMPTE ' FOLLOWS ' WS-PREV-COMPTE2
+           END-IF.
+           IF NOT FS-FC-F2
+              MOVE FILEIN2-COMPTE TO WS-PREV-COMPTE2
+           END-IF
+           .
+
       *****************************************************************
       *  Routine 1 : Read, compare 2 files and write in 3 other files.
       *****************************************************************
@@ -195,28 +335,225 @@
        122-MOVE12OUT1.
       *****************************************************************
       *  This routine should write data from FILEIN1 to file FILEOUT1
-           WRITE FILEOUT1-ENREG FROM FILEIN1-ENREG
+           WRITE FILEOUT1-ENREG FROM FILEIN1-ENREG.
+           ADD 1 TO WS-CNT-MATCH
            .
 
        123-MOVE1OUT2.
       *****************************************************************
       *  This routine should write data from FILEIN1 to file FILEOUT2
-           WRITE FILEOUT2-ENREG FROM FILEIN1-ENREG
+           WRITE FILEOUT2-ENREG FROM FILEIN1-ENREG.
+           ADD 1 TO WS-CNT-F1ONLY.
+           MOVE 'FILEOUT2'    TO WS-JSON-TAG.
+           MOVE FILEIN1-COMPTE TO WS-JSON-COMPTE.
+           MOVE FILEIN1-NOM    TO WS-JSON-NOM.
+           MOVE FILEIN1-DATE   TO WS-JSON-DATE.
+           MOVE FILEIN1-SOLDE  TO WS-JSON-SOLDE.
+           PERFORM 125-JSONOUT
            .
 
        124-MOVE2OUT3.
       *****************************************************************
       *  This routine should write data from FILEIN2 to file FILEOUT3
-           WRITE FILEOUT3-ENREG FROM FILEIN2-ENREG
+           WRITE FILEOUT3-ENREG FROM FILEIN2-ENREG.
+           ADD 1 TO WS-CNT-F2ONLY.
+           MOVE 'FILEOUT3'    TO WS-JSON-TAG.
+           MOVE FILEIN2-COMPTE TO WS-JSON-COMPTE.
+           MOVE FILEIN2-NOM    TO WS-JSON-NOM.
+           MOVE FILEIN2-DATE   TO WS-JSON-DATE.
+           MOVE FILEIN2-SOLDE  TO WS-JSON-SOLDE.
+           PERFORM 125-JSONOUT
+           .
+
+       125-JSONOUT.
+      *****************************************************************
+      *  This routine builds one JSON message from WS-JSON-SRC and
+      *  writes it to FILEOUTJS - the small conversion step downstream
+      *  reporting reads instead of the fixed-format FILEOUT2/FILEOUT3
+      *  records directly.
+           MOVE WS-JSON-SOLDE TO WS-JSON-SOLDE-ED.
+           MOVE SPACES TO WS-JSON-LINE.
+           STRING '{"file":"'      DELIMITED BY SIZE
+                  WS-JSON-TAG      DELIMITED BY SPACE
+                  '","compte":"'   DELIMITED BY SIZE
+                  WS-JSON-COMPTE   DELIMITED BY SIZE
+                  '","nom":"'      DELIMITED BY SIZE
+                  WS-JSON-NOM      DELIMITED BY SIZE
+                  '","date":"'     DELIMITED BY SIZE
+                  WS-JSON-DATE     DELIMITED BY SIZE
+                  '","solde":'     DELIMITED BY SIZE
+                  WS-JSON-SOLDE-ED DELIMITED BY SIZE
+                  '}'              DELIMITED BY SIZE
+             INTO WS-JSON-LINE
+           END-STRING.
+           WRITE FILEOUTJS-ENREG FROM WS-JSON-LINE
+           .
+
+      *****************************************************************
+      *  Routine 2b : Read, reconcile 3 files and write in 3 other
+      *  files (3-way mode).
+      *****************************************************************
+       200-FILES3.
+      *****************************************************************
+      *  This routine reads FILEIN1, FILEIN2 & FILEIN3 in lockstep
+      *  until any one of the three ends (LbL), then drains whichever
+      *  of FILEIN2/FILEIN3 (the actual reconciliation pair) still
+      *  has records left
+           PERFORM UNTIL (FS-FC-F1 OR FS-FC-F2 OR FS-FC-F3)
+                PERFORM 210-READ3
+                PERFORM 201-COMPARE3
+           END-PERFORM
+           PERFORM 240-DRAIN3
+           .
+
+       210-READ3.
+      *****************************************************************
+      *  This routine should manage 3-way file reading
+           READ FILEIN1
+           READ FILEIN2
+           READ FILEIN3
+           PERFORM 020-SEQCHK
+           PERFORM 021-SEQCHK3
+           .
+
+       021-SEQCHK3.
+      *****************************************************************
+      *  This routine detects and reports FILEIN3 records that arrive
+      *  out of ascending COMPTE order, then remembers the COMPTE just
+      *  read for next time.
+           IF NOT FS-FC-F3 AND FILEIN3-COMPTE < WS-PREV-COMPTE3
+              DISPLAY '    WARNING : FILEIN3 OUT OF SEQUENCE - COMPTE '
+                      FILEIN3-COMPTE ' FOLLOWS ' WS-PREV-COMPTE3
+           END-IF.
+           IF NOT FS-FC-F3
+              MOVE FILEIN3-COMPTE TO WS-PREV-COMPTE3
+           END-IF
+           .
+
+       201-COMPARE3.
+      *****************************************************************
+      *  This routine reconciles the post-conversion target (FILEIN2)
+      *  against the expected extract (FILEIN3); the pre-conversion
+      *  source (FILEIN1) is written alongside every mismatch so the
+      *  reconciliation team can see what the target was converted
+      *  from.
+           IF NOT (FS-FC-F1 OR FS-FC-F2 OR FS-FC-F3)
+              EVALUATE TRUE
+                  WHEN FILEIN2-ENREG = FILEIN3-ENREG
+                     PERFORM 230-MOVE2OUT1
+                  WHEN OTHER
+                     PERFORM 231-MOVE2OUT2
+                     PERFORM 232-MOVE1OUT3
+              END-EVALUATE
+           END-IF
+           .
+
+       240-DRAIN3.
+      *****************************************************************
+      *  This routine finishes 3-way reconciliation once one of the
+      *  three files has ended before the other two - FILEIN1 is only
+      *  a tag-along mismatch reference in 3-way mode, so its end does
+      *  not stop FILEIN2/FILEIN3 reconciliation. Any FILEIN2/FILEIN3
+      *  records left once the pair itself is uneven are drained to
+      *  FILEOUT2/FILEOUT3 so FILEOUT4's totals never silently drop
+      *  trailing records.
+           PERFORM UNTIL (FS-FC-F2 OR FS-FC-F3)
+              READ FILEIN2
+              READ FILEIN3
+              PERFORM 021-SEQCHK3
+              IF NOT (FS-FC-F2 OR FS-FC-F3)
+                 EVALUATE TRUE
+                    WHEN FILEIN2-ENREG = FILEIN3-ENREG
+                       PERFORM 230-MOVE2OUT1
+                    WHEN OTHER
+                       PERFORM 231-MOVE2OUT2
+                 END-EVALUATE
+              END-IF
+           END-PERFORM.
+           PERFORM UNTIL FS-FC-F2
+              WRITE FILEOUT2-ENREG FROM FILEIN2-ENREG
+              ADD 1 TO WS-CNT-F2ONLY
+              READ FILEIN2
+           END-PERFORM.
+           PERFORM UNTIL FS-FC-F3
+              WRITE FILEOUT3-ENREG FROM FILEIN3-ENREG
+              ADD 1 TO WS-CNT-F3ONLY
+              READ FILEIN3
+           END-PERFORM
+           .
+
+       230-MOVE2OUT1.
+      *****************************************************************
+      *  This routine should write the reconciled target to FILEOUT1
+           WRITE FILEOUT1-ENREG FROM FILEIN2-ENREG.
+           ADD 1 TO WS-CNT-MATCH
+           .
+
+       231-MOVE2OUT2.
+      *****************************************************************
+      *  This routine should write the mismatched target to FILEOUT2
+           WRITE FILEOUT2-ENREG FROM FILEIN2-ENREG.
+           ADD 1 TO WS-CNT-F2ONLY.
+           MOVE 'FILEOUT2'    TO WS-JSON-TAG.
+           MOVE FILEIN2-COMPTE TO WS-JSON-COMPTE.
+           MOVE FILEIN2-NOM    TO WS-JSON-NOM.
+           MOVE FILEIN2-DATE   TO WS-JSON-DATE.
+           MOVE FILEIN2-SOLDE  TO WS-JSON-SOLDE.
+           PERFORM 125-JSONOUT
+           .
+
+       232-MOVE1OUT3.
+      *****************************************************************
+      *  This routine should write the source record to FILEOUT3, for
+      *  reference alongside a target/expected mismatch
+           WRITE FILEOUT3-ENREG FROM FILEIN1-ENREG.
+           MOVE 'FILEOUT3'    TO WS-JSON-TAG.
+           MOVE FILEIN1-COMPTE TO WS-JSON-COMPTE.
+           MOVE FILEIN1-NOM    TO WS-JSON-NOM.
+           MOVE FILEIN1-DATE   TO WS-JSON-DATE.
+           MOVE FILEIN1-SOLDE  TO WS-JSON-SOLDE.
+           PERFORM 125-JSONOUT
+           .
+
+      *****************************************************************
+      *  Routine 3 : Print the FILEOUT4 control-total summary report.
+      *****************************************************************
+       900-REPORT.
+           OPEN OUTPUT FILEOUT4.
+           MOVE SPACES               TO WS-REPORT-LINE.
+           MOVE 'MATCHED RECORDS         :' TO WS-RPT-LABEL.
+           MOVE WS-CNT-MATCH          TO WS-RPT-CNT.
+           WRITE FILEOUT4-ENREG FROM WS-REPORT-LINE.
+           MOVE SPACES                TO WS-REPORT-LINE.
+           MOVE 'FILEIN1-ONLY RECORDS     :' TO WS-RPT-LABEL.
+           MOVE WS-CNT-F1ONLY         TO WS-RPT-CNT.
+           WRITE FILEOUT4-ENREG FROM WS-REPORT-LINE.
+           MOVE SPACES                TO WS-REPORT-LINE.
+           MOVE 'FILEIN2-ONLY RECORDS     :' TO WS-RPT-LABEL.
+           MOVE WS-CNT-F2ONLY         TO WS-RPT-CNT.
+           WRITE FILEOUT4-ENREG FROM WS-REPORT-LINE.
+           MOVE SPACES                TO WS-REPORT-LINE.
+           MOVE 'FILEIN3-ONLY RECORDS     :' TO WS-RPT-LABEL.
+           MOVE WS-CNT-F3ONLY         TO WS-RPT-CNT.
+           WRITE FILEOUT4-ENREG FROM WS-REPORT-LINE.
+           CLOSE FILEOUT4.
+           IF WS-CNT-F1ONLY > 0 OR WS-CNT-F2ONLY > 0
+                              OR WS-CNT-F3ONLY > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF
            .
 
       *****************************************************************
       *  Routine 2 : Close files before closing the program.
       *****************************************************************
        999-FCLOS.
+           IF IS-3WAY
+              CLOSE FILEIN3
+           END-IF.
            CLOSE FILEIN1,
                  FILEIN2,
                  FILEOUT1,
                  FILEOUT2,
-                 FILEOUT3
+                 FILEOUT3,
+                 FILEOUTJS
            .
