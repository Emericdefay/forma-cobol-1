@@ -6,31 +6,26 @@
       * Maintenance Log                                              
       * Date      Author   Maintenance Requirement               
       * --------- -------- --------------------------------------- 
-      * 16/11/22  IBMUSER  Using SYSIN parameters :  CAS & MNT-X   
-      *                                                               
+      * 16/11/22  IBMUSER  Using SYSIN parameters :  CAS & MNT-X
+      * 08/08/26  DEFAY E. Moving ZONE-A through ZONE-F to the shared
+      *                    ZONEAMT copybook (also used by PGM012)
+      * 08/08/26  DEFAY E. Adding the same round-trip precision check
+      *                    PGM012 runs after each MNT-X to MNT-* USAGE
+      *                    conversion, so FILETRANS batch records get
+      *                    it too
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM012M.
-       AUTHOR.        DEFAY E. 
-       INSTALLATION.  COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN.  16/11/22. 
-       DATE-COMPILED. 16/11/22. 
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  16/11/22.
+       DATE-COMPILED. 16/11/22.
        SECURITY.      NON-CONFIDENTIAL.
       *****************************************************************
-       DATA DIVISION. 
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 ZONE-A.
-           02 MNT-A  PIC 9(5)  BINARY.
-       01 ZONE-B.
-           02 MNT-B  PIC 9(7)  COMP.
-       01 ZONE-C.
-           02 MNT-C  PIC 9(5)  COMP-4.
-       01 ZONE-D.
-           02 MNT-D  PIC 9(3)  BINARY.
-       01 ZONE-E.
-           02 MNT-E  PIC 9(7)  COMP-3.
-       01 ZONE-F.
-           02 MNT-F  PIC S9(4) COMP-3.
+       COPY ZONEAMT.
+       01 WS-RT-VAL PIC S9(6).
        LINKAGE SECTION.
        01 CAS     PIC X(01).
           88      IS-A VALUE 'A'.
@@ -65,29 +60,56 @@
        100-EXIT. 
            EXIT.
       *****************************************************************
-      *  Those routines MOVE MNT-X to MNT-*
+      *  Those routines MOVE MNT-X to MNT-*, then MOVE the result
+      *  back to a PIC 9(6) working field and compare it against
+      *  MNT-X, so a MNT-* narrower than MNT-X's 6 digits (or signed,
+      *  as MNT-F is) shows up as a round-trip precision loss.
       *****************************************************************
        101-MVTOA.
            MOVE MNT-X TO MNT-A.
            DISPLAY 'PIC 9(5)  BINARY'.
            DISPLAY '  MNT-A : ' MNT-A.
+           MOVE MNT-A TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
        102-MVTOB.
            MOVE MNT-X TO MNT-B.
            DISPLAY 'PIC 9(7)  COMP.'.
            DISPLAY '  MNT-B : ' MNT-B.
+           MOVE MNT-B TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
        103-MVTOC.
            MOVE MNT-X TO MNT-C.
            DISPLAY 'PIC 9(5)  COMP-4.'.
            DISPLAY '  MNT-C : ' MNT-C.
+           MOVE MNT-C TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
        104-MVTOD.
            MOVE MNT-X TO MNT-D.
            DISPLAY 'PIC 9(3)  BINARY.'.
            DISPLAY '  MNT-D : ' MNT-D.
+           MOVE MNT-D TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
        105-MVTOE.
            MOVE MNT-X TO MNT-E.
            DISPLAY 'PIC 9(7)  COMP-3.'.
            DISPLAY '  MNT-E : ' MNT-E.
+           MOVE MNT-E TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
        106-MVTOF.
            MOVE MNT-X TO MNT-F.
            DISPLAY 'PIC S9(4) COMP-3.'.
-           DISPLAY '  MNT-F : ' MNT-F.
\ No newline at end of file
+           DISPLAY '  MNT-F : ' MNT-F.
+           MOVE MNT-F TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
+      *****************************************************************
+      *  This routine compares WS-RT-VAL (a MNT-* converted back to
+      *  PIC 9(6)) against MNT-X, flagging any precision lost in the
+      *  round trip.
+      *****************************************************************
+       110-RTCHECK.
+           IF WS-RT-VAL = MNT-X
+              DISPLAY '    ROUND-TRIP OK'
+           ELSE
+              DISPLAY '    WARNING : ROUND-TRIP PRECISION LOST - '
+                      'EXPECTED ' MNT-X ' GOT ' WS-RT-VAL
+           END-IF.
