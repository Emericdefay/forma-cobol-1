@@ -6,54 +6,104 @@
       * Maintenance Log                                              
       * Date      Author   Maintenance Requirement               
       * --------- -------- --------------------------------------- 
-      * 16/11/22  IBMUSER  Using SYSIN parameters :  CAS & MNT-X   
-      *                                                               
+      * 16/11/22  IBMUSER  Using SYSIN parameters :  CAS & MNT-X
+      * 08/08/26  DEFAY E. Adding round-trip precision check after
+      *                    each MNT-X to MNT-* USAGE conversion
+      * 08/08/26  DEFAY E. Adding PJ-MODE batch driver reading a list
+      *                    of CAS/MNT-X pairs from FILETRANS, one
+      *                    CALL to PGM012M per record
+      * 08/08/26  DEFAY E. Moving CAS/MNT-X to the shared NUMPARM
+      *                    copybook (also used by PGM013)
+      * 08/08/26  DEFAY E. Moving ZONE-A through ZONE-F to the shared
+      *                    ZONEAMT copybook (also used by PGM012M -
+      *                    PGM013's VALUE-A through VALUE-G use
+      *                    different widths/USAGE and stay local)
+      * 08/08/26  DEFAY E. WS-RT-VAL made signed, so the round-trip
+      *                    check no longer flags every negative MNT-X
+      *                    as a false precision loss
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM012.
-       AUTHOR.        DEFAY E. 
-       INSTALLATION.  COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN.  16/11/22. 
-       DATE-COMPILED. 16/11/22. 
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  16/11/22.
+       DATE-COMPILED. 16/11/22.
        SECURITY.      NON-CONFIDENTIAL.
       *****************************************************************
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /    FILETRANS (batch mode: list of CAS/MNT-X conversions to run)
+           SELECT FILETRANS
+           ASSIGN TO FILETRANS
+           FILE STATUS is WS-FS-TRANS.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILETRANS.
+       01  STRUCT-TRANS.
+           02 TR-CAS      PIC X(01).
+           02 FILLER      PIC X(01).
+           02 TR-MNT-X    PIC 9(06).
+           02 FILLER      PIC X(72).
        WORKING-STORAGE SECTION.
-       01 ZONE-ACCEPT.
-           02 CAS   PIC X(01).
-              88    IS-A VALUE 'A'.
-              88    IS-B VALUE 'B'.
-              88    IS-C VALUE 'C'.
-              88    IS-D VALUE 'D'.
-              88    IS-E VALUE 'E'.
-              88    IS-F VALUE 'F'.
-           02 MNT-X PIC 9(6).
-       01 ZONE-A.
-           02 MNT-A PIC 9(5) BINARY.
-       01 ZONE-B.
-           02 MNT-B PIC 9(7) COMP.
-       01 ZONE-C.
-           02 MNT-C PIC 9(5) COMP-4.
-       01 ZONE-D.
-           02 MNT-D PIC 9(3) BINARY.
-       01 ZONE-E.
-           02 MNT-E PIC 9(7) COMP-3.
-       01 ZONE-F.
-           02 MNT-F PIC S9(4) COMP-3.
+       01  WS-FS-TRANS    PIC X(02).
+           88 TRANS-END   VALUE '10'.
+       01  WS-COUNTER     PIC 9(02) VALUE 0.
+       01  WS-CALL-PGM    PIC X(08) VALUE "PGM012M ".
+       COPY NUMPARM.
+       COPY ZONEAMT.
+       01 WS-RT-VAL PIC S9(6).
+       01 PJ-MODE PIC X(01).
+           88 IS-BATCH VALUE 'B'.
+       01 PJ-MODE-DEF PIC X(01) VALUE 'S'.
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM 000-PARAM THRU 000-EXIT.
-           PERFORM 100-CALL  THRU 100-EXIT.
+           IF IS-BATCH
+              PERFORM 050-BATCH THRU 050-EXIT
+           ELSE
+              PERFORM 100-CALL THRU 100-EXIT
+           END-IF.
            STOP RUN.
       *****************************************************************
-      *  This routine should 
+      *  This routine should
       *****************************************************************
        000-PARAM.
-           ACCEPT CAS.
-           ACCEPT MNT-X.
-       000-EXIT. 
+           ACCEPT PJ-MODE.
+           IF PJ-MODE = SPACE OR LOW-VALUE THEN
+              MOVE PJ-MODE-DEF TO PJ-MODE
+           END-IF.
+           IF NOT IS-BATCH
+              ACCEPT CAS
+              ACCEPT MNT-X
+           END-IF.
+       000-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine reads FILETRANS and CALLs PGM012M once per
+      *  record, numbering each call with WS-COUNTER.
+      *****************************************************************
+       050-BATCH.
+           MOVE 0 TO WS-COUNTER.
+           OPEN INPUT FILETRANS.
+           PERFORM UNTIL TRANS-END
+              READ FILETRANS
+                 NOT AT END
+                    ADD 1 TO WS-COUNTER
+                    PERFORM 051-BATCH-OP
+              END-READ
+           END-PERFORM.
+           CLOSE FILETRANS.
+       050-EXIT.
            EXIT.
       *****************************************************************
+      *  This routine calls PGM012M for one FILETRANS record.
+      *****************************************************************
+       051-BATCH-OP.
+           CALL WS-CALL-PGM USING TR-CAS, TR-MNT-X, WS-COUNTER.
+      *****************************************************************
       *  This routine should 
       *****************************************************************
        100-CALL.
@@ -68,23 +118,50 @@
        100-EXIT. 
            EXIT.
       *****************************************************************
-      *  Those routines MOVE MNT-X to MNT-*
+      *  Those routines MOVE MNT-X to MNT-*, then MOVE the result
+      *  back to a PIC 9(6) working field and compare it against
+      *  MNT-X, so a MNT-* narrower than MNT-X's 6 digits (or signed,
+      *  as MNT-F is) shows up as a round-trip precision loss.
       *****************************************************************
        101-MVTOA.
            MOVE MNT-X TO MNT-A.
            DISPLAY 'MNT-A : ' MNT-A.
+           MOVE MNT-A TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
        102-MVTOB.
            MOVE MNT-X TO MNT-B.
            DISPLAY 'MNT-B : ' MNT-B.
+           MOVE MNT-B TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
        103-MVTOC.
            MOVE MNT-X TO MNT-C.
            DISPLAY 'MNT-C : ' MNT-C.
+           MOVE MNT-C TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
        104-MVTOD.
            MOVE MNT-X TO MNT-D.
            DISPLAY 'MNT-D : ' MNT-D.
+           MOVE MNT-D TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
        105-MVTOE.
            MOVE MNT-X TO MNT-E.
            DISPLAY 'MNT-E : ' MNT-E.
+           MOVE MNT-E TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
        106-MVTOF.
            MOVE MNT-X TO MNT-F.
-           DISPLAY 'MNT-F : ' MNT-F.
\ No newline at end of file
+           DISPLAY 'MNT-F : ' MNT-F.
+           MOVE MNT-F TO WS-RT-VAL.
+           PERFORM 110-RTCHECK.
+      *****************************************************************
+      *  This routine compares WS-RT-VAL (a MNT-* converted back to
+      *  PIC 9(6)) against MNT-X, flagging any precision lost in the
+      *  round trip.
+      *****************************************************************
+       110-RTCHECK.
+           IF WS-RT-VAL = MNT-X
+              DISPLAY '    ROUND-TRIP OK'
+           ELSE
+              DISPLAY '    WARNING : ROUND-TRIP PRECISION LOST - '
+                      'EXPECTED ' MNT-X ' GOT ' WS-RT-VAL
+           END-IF.
