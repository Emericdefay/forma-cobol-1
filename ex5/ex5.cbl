@@ -4,19 +4,39 @@
       *
       * Maintenance Log                                              
       * Date      Author   Maintenance Requirement               
-      * --------- -------- --------------------------------------- 
-      * 15/11/22  IBMUSER  Created for practice       
-      *                                                               
+      * --------- -------- ---------------------------------------
+      * 15/11/22  IBMUSER  Created for practice
+      * 08/08/26  DEFAY E. Adding weighted coefficient per grade, so
+      *                    several grades combine into one average
+      * 08/08/26  DEFAY E. Adding batch mode reading grades from a
+      *                    file, with a class average at the end
+      * 08/08/26  DEFAY E. Adding grade-distribution histogram for
+      *                    batch runs
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM005.
-       AUTHOR.        DEFAY E. 
-       INSTALLATION.  COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN.  15/11/22. 
-       DATE-COMPILED. 15/11/22. 
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  15/11/22.
+       DATE-COMPILED. 15/11/22.
        SECURITY.      NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /    FILEGRADESIN (batch mode grade/coefficient pairs)
+           SELECT FILEGRADESIN
+           ASSIGN TO FILEGRADESIN
+           FILE STATUS is WS-FS-GRADEIN.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD FILEGRADESIN.
+       01  STRUCT-GRADEIN.
+           02 BG-NOTE    PIC 9(02).
+           02 FILLER     PIC X(01).
+           02 BG-COEF    PIC 9(02).
+           02 FILLER     PIC X(75).
        WORKING-STORAGE SECTION.
        01  WS-NOTE     PIC 99.
            88 NUL         VALUE 00.
@@ -26,11 +46,38 @@
            88 BIEN        VALUE 13 THRU 16.
            88 TRES-BIEN   VALUE 17 THRU 18.
            88 EXCELLENT   VALUE 19 THRU 20.
+       01  WS-FS-GRADEIN  PIC X(02).
+           88 GRADEIN-END VALUE '10'.
+       01  WS-NB-GRADES   PIC 9(01) VALUE 3.
+       01  WS-GI          PIC 9(01).
+       01  WS-GRADE-TABLE.
+           05 WS-GRADE-ENTRY OCCURS 3 TIMES.
+              10 WS-G-NOTE  PIC 9(02).
+              10 WS-G-COEF  PIC 9(02) VALUE 1.
+       01  WS-SUM-WEIGHTED   PIC 9(05) VALUE 0.
+       01  WS-SUM-COEF       PIC 9(03) VALUE 0.
+       01  WS-CLASS-COUNT    PIC 9(05) VALUE 0.
+       01  WS-HISTO.
+           05 WS-HISTO-NUL        PIC 9(05) VALUE 0.
+           05 WS-HISTO-MEDIOCRE   PIC 9(05) VALUE 0.
+           05 WS-HISTO-MOYEN      PIC 9(05) VALUE 0.
+           05 WS-HISTO-ASSEZ-BIEN PIC 9(05) VALUE 0.
+           05 WS-HISTO-BIEN       PIC 9(05) VALUE 0.
+           05 WS-HISTO-TRES-BIEN  PIC 9(05) VALUE 0.
+           05 WS-HISTO-EXCELLENT  PIC 9(05) VALUE 0.
+      / Parameter from JCL run
+       01  PJ-MODE        PIC X(01).
+           88 IS-BATCH VALUE 'B'.
+       01  PJ-MODE-DEF    PIC X(01) VALUE 'S'.
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM 000-STEP1 THRU 000-EXIT.
-           PERFORM 100-STEP2 THRU 100-EXIT.
-           PERFORM 200-STEP3 THRU 200-EXIT.
+           IF IS-BATCH
+              PERFORM 050-BATCH THRU 050-EXIT
+           ELSE
+              PERFORM 100-STEP2 THRU 100-EXIT
+              PERFORM 200-STEP3 THRU 200-EXIT
+           END-IF.
            PERFORM 300-STEP4 THRU 300-EXIT.
            GOBACK.
       *****************************************************************
@@ -38,18 +85,56 @@
       *****************************************************************
        000-STEP1.
            DISPLAY "000-STEP1".
-           ACCEPT WS-NOTE.
+           ACCEPT PJ-MODE.
+           IF PJ-MODE = SPACE OR LOW-VALUE THEN
+              MOVE PJ-MODE-DEF TO PJ-MODE
+           END-IF.
+           IF NOT IS-BATCH
+              PERFORM VARYING WS-GI FROM 1 BY 1
+                 UNTIL WS-GI > WS-NB-GRADES
+                 PERFORM 001-ACCEPT-GRADE
+              END-PERFORM
+           END-IF.
        000-EXIT.
            EXIT.
       *****************************************************************
+      *  This routine accepts one grade/coefficient pair
+      *****************************************************************
+       001-ACCEPT-GRADE.
+           ACCEPT WS-G-NOTE (WS-GI).
+           ACCEPT WS-G-COEF (WS-GI).
+           IF WS-G-COEF (WS-GI) = 0
+              MOVE 1 TO WS-G-COEF (WS-GI)
+           END-IF.
+      *****************************************************************
       *  This routine should display variables
       *****************************************************************
        100-STEP2.
            DISPLAY "100-STEP2".
+           PERFORM 101-WEIGHT.
            DISPLAY 'WS-NOTE : ' WS-NOTE.
        100-EXIT.
            EXIT.
       *****************************************************************
+      *  This routine combines the accepted grades into one weighted
+      *  average note.
+      *****************************************************************
+       101-WEIGHT.
+           MOVE 0 TO WS-SUM-WEIGHTED.
+           MOVE 0 TO WS-SUM-COEF.
+           PERFORM VARYING WS-GI FROM 1 BY 1
+              UNTIL WS-GI > WS-NB-GRADES
+              PERFORM 102-ACCUM-WEIGHT
+           END-PERFORM.
+           COMPUTE WS-NOTE = WS-SUM-WEIGHTED / WS-SUM-COEF.
+      *****************************************************************
+      *  This routine folds one grade/coefficient pair into the total
+      *****************************************************************
+       102-ACCUM-WEIGHT.
+           ADD WS-G-COEF (WS-GI) TO WS-SUM-COEF.
+           COMPUTE WS-SUM-WEIGHTED = WS-SUM-WEIGHTED +
+                   (WS-G-NOTE (WS-GI) * WS-G-COEF (WS-GI)).
+      *****************************************************************
       *  This routine should check note and make answers
       *****************************************************************
        200-STEP3.
@@ -73,14 +158,84 @@
        200-EXIT.
            EXIT.
       *****************************************************************
-      *  This routine should close the program 
+      *  This routine accumulates the grade-distribution histogram
+      *****************************************************************
+       210-HISTO.
+           EVALUATE TRUE
+              WHEN NUL
+                 ADD 1 TO WS-HISTO-NUL
+              WHEN MEDIOCRE
+                 ADD 1 TO WS-HISTO-MEDIOCRE
+              WHEN MOYEN
+                 ADD 1 TO WS-HISTO-MOYEN
+              WHEN ASSEZ-BIEN
+                 ADD 1 TO WS-HISTO-ASSEZ-BIEN
+              WHEN BIEN
+                 ADD 1 TO WS-HISTO-BIEN
+              WHEN TRES-BIEN
+                 ADD 1 TO WS-HISTO-TRES-BIEN
+              WHEN EXCELLENT
+                 ADD 1 TO WS-HISTO-EXCELLENT
+           END-EVALUATE.
+      *****************************************************************
+      *  This routine should close the program
       *****************************************************************
        300-STEP4.
            DISPLAY "200-STEP3".
            DISPLAY "Everything is OK.".
+           IF IS-BATCH
+              PERFORM 310-HISTO-REPORT
+           END-IF.
        300-EXIT.
            EXIT.
       *****************************************************************
+      *  This routine prints the grade-distribution histogram
+      *****************************************************************
+       310-HISTO-REPORT.
+           DISPLAY 'GRADE HISTOGRAM'.
+           DISPLAY '    NUL        : ' WS-HISTO-NUL.
+           DISPLAY '    MEDIOCRE   : ' WS-HISTO-MEDIOCRE.
+           DISPLAY '    MOYEN      : ' WS-HISTO-MOYEN.
+           DISPLAY '    ASSEZ-BIEN : ' WS-HISTO-ASSEZ-BIEN.
+           DISPLAY '    BIEN       : ' WS-HISTO-BIEN.
+           DISPLAY '    TRES-BIEN  : ' WS-HISTO-TRES-BIEN.
+           DISPLAY '    EXCELLENT  : ' WS-HISTO-EXCELLENT.
+      *****************************************************************
+      *  This routine reads FILEGRADESIN and reports a remark per
+      *  record, then a weighted class average at the end.
+      *****************************************************************
+       050-BATCH.
+           OPEN INPUT FILEGRADESIN.
+           MOVE 0 TO WS-SUM-WEIGHTED.
+           MOVE 0 TO WS-SUM-COEF.
+           MOVE 0 TO WS-CLASS-COUNT.
+           PERFORM UNTIL GRADEIN-END
+              READ FILEGRADESIN
+                 NOT AT END
+                    PERFORM 051-BATCH-RECORD
+              END-READ
+           END-PERFORM.
+           CLOSE FILEGRADESIN.
+           IF WS-SUM-COEF > 0
+              COMPUTE WS-NOTE = WS-SUM-WEIGHTED / WS-SUM-COEF
+              DISPLAY 'CLASS AVERAGE : ' WS-NOTE
+              PERFORM 200-STEP3 THRU 200-EXIT
+           END-IF.
+       050-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine reports one batch grade record
+      *****************************************************************
+       051-BATCH-RECORD.
+           ADD 1              TO WS-CLASS-COUNT.
+           ADD BG-COEF         TO WS-SUM-COEF.
+           COMPUTE WS-SUM-WEIGHTED = WS-SUM-WEIGHTED +
+                   (BG-NOTE * BG-COEF).
+           MOVE BG-NOTE TO WS-NOTE.
+           DISPLAY 'RECORD ' WS-CLASS-COUNT ' - WS-NOTE : ' WS-NOTE.
+           PERFORM 200-STEP3 THRU 200-EXIT.
+           PERFORM 210-HISTO.
+      *****************************************************************
       *  This part is about texts to display
       *****************************************************************
        400-SAY-0.
