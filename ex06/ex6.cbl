@@ -5,33 +5,96 @@
       *
       * Maintenance Log                                              
       * Date      Author   Maintenance Requirement               
-      * --------- -------- --------------------------------------- 
-      * 15/11/22  IBMUSER  Created for practice       
-      *                                                               
+      * --------- -------- ---------------------------------------
+      * 15/11/22  IBMUSER  Created for practice
+      * 08/08/26  DEFAY E. Adding SOUSTRACTION and MODULO operations
+      * 08/08/26  DEFAY E. Adding AUDITLOG of every calculation
+      * 08/08/26  DEFAY E. Adding chained batch mode carrying WS-VAR3
+      *                    forward as a running total
+      * 08/08/26  DEFAY E. Adding EXCEPTS dataset for divide-by-zero
+      *                    attempts (DIVISE and MODULO both guard on
+      *                    IS-ZERO, so both are logged)
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM006.
-       AUTHOR.        DEFAY E. 
-       INSTALLATION.  COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN.  15/11/22. 
-       DATE-COMPILED. 15/11/22. 
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  15/11/22.
+       DATE-COMPILED. 15/11/22.
        SECURITY.      NON-CONFIDENTIAL.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /    AUDITLOG (one record per calculation, appended to)
+           SELECT AUDITLOG
+           ASSIGN TO AUDITLOG
+           FILE STATUS is WS-FS-AUDIT.
+      /    FILEOPSIN (batch mode chained operation codes)
+           SELECT FILEOPSIN
+           ASSIGN TO FILEOPSIN
+           FILE STATUS is WS-FS-OPSIN.
+      /    EXCEPTS (divide-by-zero attempts, appended to)
+           SELECT EXCEPTS
+           ASSIGN TO EXCEPTS
+           FILE STATUS is WS-FS-EXCPT.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD AUDITLOG.
+       01  STRUCT-AUDITLOG.
+           02 AL-OP      PIC X(01).
+           02 FILLER     PIC X(01).
+           02 AL-VAR1    PIC 9(05).
+           02 FILLER     PIC X(01).
+           02 AL-VAR2    PIC 9(05).
+           02 FILLER     PIC X(01).
+           02 AL-VAR3    PIC 9(05).
+           02 FILLER     PIC X(61).
+       FD FILEOPSIN.
+       01  STRUCT-OPSIN.
+           02 OP-CODE    PIC X(01).
+           02 FILLER     PIC X(01).
+           02 OP-VAR1    PIC 9(05).
+           02 FILLER     PIC X(73).
+       FD EXCEPTS.
+       01  STRUCT-EXCEPT.
+           02 EX-OP      PIC X(01).
+           02 FILLER     PIC X(01).
+           02 EX-VAR1    PIC 9(05).
+           02 FILLER     PIC X(01).
+           02 EX-VAR2    PIC 9(05).
+           02 FILLER     PIC X(67).
        WORKING-STORAGE SECTION.
+       01  WS-FS-AUDIT  PIC X(02).
+       01  WS-FS-OPSIN  PIC X(02).
+           88 OPSIN-END VALUE '10'.
+       01  WS-FS-EXCPT  PIC X(02).
+      / Parameter from JCL run
+       01  PJ-MODE      PIC X(01).
+           88 IS-BATCH VALUE 'B'.
+       01  PJ-MODE-DEF  PIC X(01) VALUE 'S'.
        01  WS-O     PIC X.
-           88 SOMME    VALUE 'S'.
-           88 PRODUIT  VALUE 'P'.
-           88 DIVISE   VALUE 'D'.
+           88 SOMME         VALUE 'S'.
+           88 PRODUIT       VALUE 'P'.
+           88 DIVISE        VALUE 'D'.
+           88 SOUSTRACTION  VALUE 'M'.
+           88 MODULO        VALUE 'O'.
        01  WS-VAR1  PIC 9(5).
            88 IS-ZERO  VALUE 00000.
        01  WS-VAR2  PIC 9(5).
        01  WS-VAR3  PIC 9(5).
+       01  WS-QUOT  PIC 9(5).
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM 000-STEP1 THRU 000-EXIT.
-           PERFORM 100-STEP2 THRU 100-EXIT.
-           PERFORM 200-STEP3 THRU 200-EXIT.
+           IF IS-BATCH
+              PERFORM 050-BATCH THRU 050-EXIT
+           ELSE
+              PERFORM 100-STEP2 THRU 100-EXIT
+              PERFORM 200-STEP3 THRU 200-EXIT
+              PERFORM 250-AUDIT THRU 250-EXIT
+           END-IF.
            PERFORM 300-STEP4 THRU 300-EXIT.
            GOBACK.
       *****************************************************************
@@ -39,13 +102,46 @@
       *****************************************************************
        000-STEP1.
            DISPLAY "000-STEP1 : ACCEPT VARS".
-           ACCEPT WS-O.
-           ACCEPT WS-VAR1.
-           ACCEPT WS-VAR2.
-           ACCEPT WS-VAR3.
+           ACCEPT PJ-MODE.
+           IF PJ-MODE = SPACE OR LOW-VALUE THEN
+              MOVE PJ-MODE-DEF TO PJ-MODE
+           END-IF.
+           IF NOT IS-BATCH
+              ACCEPT WS-O
+              ACCEPT WS-VAR1
+              ACCEPT WS-VAR2
+              ACCEPT WS-VAR3
+           END-IF.
        000-EXIT.
            EXIT.
       *****************************************************************
+      *  This routine reads FILEOPSIN and carries WS-VAR3 forward as
+      *  a running total across every chained operation.
+      *****************************************************************
+       050-BATCH.
+           MOVE 0 TO WS-VAR3.
+           OPEN INPUT FILEOPSIN.
+           PERFORM UNTIL OPSIN-END
+              READ FILEOPSIN
+                 NOT AT END
+                    PERFORM 051-BATCH-OP
+              END-READ
+           END-PERFORM.
+           CLOSE FILEOPSIN.
+       050-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine applies one chained operation to the running
+      *  total carried in WS-VAR3.
+      *****************************************************************
+       051-BATCH-OP.
+           MOVE OP-CODE TO WS-O.
+           MOVE OP-VAR1 TO WS-VAR1.
+           MOVE WS-VAR3 TO WS-VAR2.
+           PERFORM 100-STEP2 THRU 100-EXIT.
+           PERFORM 200-STEP3 THRU 200-EXIT.
+           PERFORM 250-AUDIT THRU 250-EXIT.
+      *****************************************************************
       *  This routine should display variables
       *****************************************************************
        100-STEP2.
@@ -66,13 +162,46 @@
                  PERFORM 400-SOMME   THRU 400-EXIT
               WHEN PRODUIT 
                  PERFORM 400-PRODUIT THRU 401-EXIT
-              WHEN DIVISE 
+              WHEN DIVISE
                  PERFORM 400-DIVISE  THRU 402-EXIT
+              WHEN SOUSTRACTION
+                 PERFORM 400-SOUSTRACTION THRU 403-EXIT
+              WHEN MODULO
+                 PERFORM 400-MODULO  THRU 404-EXIT
            END-EVALUATE.
        200-EXIT.
            EXIT.
       *****************************************************************
-      *  This routine should close the program 
+      *  This routine appends the invocation to AUDITLOG
+      *****************************************************************
+       250-AUDIT.
+           MOVE WS-O    TO AL-OP.
+           MOVE WS-VAR1 TO AL-VAR1.
+           MOVE WS-VAR2 TO AL-VAR2.
+           MOVE WS-VAR3 TO AL-VAR3.
+           OPEN EXTEND AUDITLOG.
+           IF WS-FS-AUDIT NOT = '00'
+              OPEN OUTPUT AUDITLOG
+           END-IF.
+           WRITE STRUCT-AUDITLOG.
+           CLOSE AUDITLOG.
+       250-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine appends a divide-by-zero attempt to EXCEPTS
+      *****************************************************************
+       450-EXCEPT.
+           MOVE WS-O    TO EX-OP.
+           MOVE WS-VAR1 TO EX-VAR1.
+           MOVE WS-VAR2 TO EX-VAR2.
+           OPEN EXTEND EXCEPTS.
+           IF WS-FS-EXCPT NOT = '00'
+              OPEN OUTPUT EXCEPTS
+           END-IF.
+           WRITE STRUCT-EXCEPT.
+           CLOSE EXCEPTS.
+      *****************************************************************
+      *  This routine should close the program
       *****************************************************************
        300-STEP4.
            DISPLAY "200-STEP3 : EXIT".
@@ -103,10 +232,37 @@
            IF NOT IS-ZERO
               DISPLAY 'WS-VAR3 : ' WS-VAR3
               DISPLAY 'DIVISION...'
-              COMPUTE WS-VAR3 = WS-VAR2 / WS-VAR1 
+              COMPUTE WS-VAR3 = WS-VAR2 / WS-VAR1
               DISPLAY 'WS-VAR3 : ' WS-VAR3
-           ELSE 
+           ELSE
               DISPLAY 'ERROR : DIVISION BY 0.'
+              PERFORM 450-EXCEPT
            END-IF.
        402-EXIT.
+           EXIT.
+
+       400-SOUSTRACTION.
+           DISPLAY 'WS-VAR3 : ' WS-VAR3.
+           DISPLAY 'SOUSTRACTION...'.
+           COMPUTE WS-VAR3 = WS-VAR2 - WS-VAR1
+              ON SIZE ERROR
+                 DISPLAY 'ERROR : SOUSTRACTION RESULT IS NEGATIVE.'
+                 PERFORM 450-EXCEPT
+           END-COMPUTE.
+           DISPLAY 'WS-VAR3 : ' WS-VAR3.
+       403-EXIT.
+           EXIT.
+
+       400-MODULO.
+           IF NOT IS-ZERO
+              DISPLAY 'WS-VAR3 : ' WS-VAR3
+              DISPLAY 'MODULO...'
+              DIVIDE WS-VAR2 BY WS-VAR1 GIVING WS-QUOT
+                                        REMAINDER WS-VAR3
+              DISPLAY 'WS-VAR3 : ' WS-VAR3
+           ELSE
+              DISPLAY 'ERROR : DIVISION BY 0.'
+              PERFORM 450-EXCEPT
+           END-IF.
+       404-EXIT.
            EXIT.
\ No newline at end of file
