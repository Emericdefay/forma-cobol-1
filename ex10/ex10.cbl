@@ -5,11 +5,23 @@
       *
       * Maintenance Log                                              
       * Date      Author   Maintenance Requirement               
-      * --------- -------- --------------------------------------- 
-      * 16/11/22  IBMUSER  Using SYSIN parameter : i.e. 1000    
-      *                                                 A    
-      *                                                 5    
-      *                                                               
+      * --------- -------- ---------------------------------------
+      * 16/11/22  IBMUSER  Using SYSIN parameter : i.e. 1000
+      *                                                 A
+      *                                                 5
+      * 08/08/26  DEFAY E. Adding note D bracket to PRIMES-YOUNG/OLD,
+      *                    with extra room in PRIMES-YOUNG for more
+      * 08/08/26  DEFAY E. Adding PJ-MODE batch driver reading one
+      *                    lookup per record from FILEPRMIN
+      * 08/08/26  DEFAY E. Adding CHKPT10 restart/checkpoint support
+      *                    for the FILEPRMIN batch driver
+      * 08/08/26  DEFAY E. Setting RETURN-CODE : 4 when a prime lookup
+      *                    was not found
+      * 08/08/26  DEFAY E. Adding PRIMECTL : dated versions of the
+      *                    PRIMES-YOUNG/PRIMES-OLD brackets, keyed on
+      *                    PJ-EFDATE, so a prior period can be rerun
+      *                    with its own rates or a new agreement can
+      *                    be previewed ahead of its effective date
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM010.
@@ -19,8 +31,62 @@
        DATE-COMPILED. 16/11/22. 
        SECURITY.      NON-CONFIDENTIAL.
       *****************************************************************
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /    FILEPRMIN (batch mode: list of prime lookups to run)
+           SELECT FILEPRMIN
+           ASSIGN TO FILEPRMIN
+           FILE STATUS is WS-FS-PRMIN.
+      /    CHKPT10 (restart point: count of FILEPRMIN records done)
+           SELECT CHKPT10
+           ASSIGN TO CHKPT10
+           FILE STATUS is WS-FS-CHKPT.
+      /    PRIMECTL (dated bonus-bracket versions - one record per
+      /    bracket row per effective date; the row for the highest
+      /    PC-EFDATE not after PJ-EFDATE replaces the matching
+      /    compiled-in PRIMES-YOUNG/PRIMES-OLD entry)
+           SELECT PRIMECTL
+           ASSIGN TO PRIMECTL
+           FILE STATUS is WS-FS-PRIMECTL.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILEPRMIN.
+       01  STRUCT-PRMIN.
+           02 PI-PRIME-I  PIC 9(07).
+           02 FILLER      PIC X(01).
+           02 PI-NOTE     PIC X(01).
+           02 FILLER      PIC X(01).
+           02 PI-ANC      PIC 9(07).
+           02 FILLER      PIC X(63).
+       FD CHKPT10.
+       01  STRUCT-CHKPT10.
+           02 CK-COUNT    PIC 9(05).
+           02 FILLER      PIC X(75).
+       FD PRIMECTL.
+       01  STRUCT-PRIMECTL.
+           02 PC-EFDATE   PIC 9(08).
+           02 FILLER      PIC X(01).
+           02 PC-TABLE    PIC X(01).
+               88 PC-IS-YOUNG VALUE 'Y'.
+               88 PC-IS-OLD   VALUE 'O'.
+           02 FILLER      PIC X(01).
+           02 PC-SEQ      PIC 9(02).
+           02 FILLER      PIC X(01).
+           02 PC-ENTRY    PIC X(19).
+           02 FILLER      PIC X(47).
        WORKING-STORAGE SECTION.
+       01  WS-FS-PRMIN    PIC X(02).
+           88 PRMIN-END   VALUE '10'.
+       01  WS-FS-CHKPT    PIC X(02).
+       01  WS-CHKPT-COUNT PIC 9(05) VALUE 0.
+       01  WS-REC-COUNT   PIC 9(05) VALUE 0.
+       01  WS-LOOKUP-SW   PIC X(01) VALUE 'N'.
+           88 LOOKUP-ERR  VALUE 'Y'.
+       01  WS-FS-PRIMECTL PIC X(02).
+           88 PRIMECTL-END VALUE '10'.
+       01  WS-BEST-EFDATE PIC 9(08) VALUE 0.
       / Primes for seniority <= 4 years
        01  PRIMES-YOUNG.
            05 FILLER PIC X(19) VALUE 'A 0000000 A 0000200'.
@@ -38,9 +104,22 @@
            05 FILLER PIC X(19) VALUE 'C 0000002 A 0000100'.
            05 FILLER PIC X(19) VALUE 'C 0000003 A 0000100'.
            05 FILLER PIC X(19) VALUE 'C 0000004 A 0000100'.
+           05 FILLER PIC X(19) VALUE 'D 0000000 A 0000025'.
+           05 FILLER PIC X(19) VALUE 'D 0000001 A 0000025'.
+           05 FILLER PIC X(19) VALUE 'D 0000002 A 0000050'.
+           05 FILLER PIC X(19) VALUE 'D 0000003 A 0000050'.
+           05 FILLER PIC X(19) VALUE 'D 0000004 A 0000050'.
+      /    Reserved slots 21-25, unused until a PRIMECTL version
+      /    targets them via PC-SEQ - kept blank so they never match
+      /    a real PJ-NOTE/PJ-ANC lookup until populated
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
 
        01  PRIMES-R-YOUNG REDEFINES PRIMES-YOUNG.
-           05 WS-PRIME-ALL OCCURS 15 TIMES INDEXED BY IY.
+           05 WS-PRIME-ALL OCCURS 25 TIMES INDEXED BY IY.
               10 WS-NOTE       PIC X(01).
               10 FILLER        PIC X(01).
               10 WS-ANC        PIC 9(07).
@@ -54,53 +133,80 @@
            05 FILLER PIC X(19) VALUE 'A A 0000400'.
            05 FILLER PIC X(19) VALUE 'B A 0000200'.
            05 FILLER PIC X(19) VALUE 'C A 0000150'.
+           05 FILLER PIC X(19) VALUE 'D A 0000075'.
+      /    Reserved slots for note codes E-G (NUMPARM's CAS goes up
+      /    to IS-G), unused until a PRIMECTL version targets them via
+      /    PC-SEQ - kept blank so they never match a real PJ-NOTE
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
 
        01  PRIMES-R-OLD REDEFINES PRIMES-OLD.
-           05 WS-PRIME-ALL OCCURS 15 TIMES INDEXED BY IO.
+           05 WS-PRIME-ALL OCCURS 7 TIMES INDEXED BY IO.
               10 WS-NOTE       PIC X(01).
               10 FILLER        PIC X(01).
               10 WS-OPERATION  PIC X(01).
               10 FILLER        PIC X(01).
               10 WS-PRIME-DUE  PIC 9(07).
+              10 FILLER        PIC X(08).
 
       / WS variables 
        01  WS-AUG         PIC 9(07).
        01  WS-PRIME-F     PIC 9(07).
 
-      / Parameter from JCL run 
+      / Parameter from JCL run
        01  PJ-PRIME-I     PIC 9(07).
        01  PJ-NOTE        PIC X(01).
        01  PJ-ANC         PIC 9(07).
-           88 B0-1 VALUE 0 THRU 1. 
+           88 B0-1 VALUE 0 THRU 1.
            88 B2-4 VALUE 2 THRU 4.
+       01  PJ-MODE        PIC X(01).
+           88 IS-BATCH    VALUE 'B'.
+       01  PJ-EFDATE      PIC 9(08).
 
       / Defaults values to parameters
-       01  PJ-PRIME-I-DEF PIC 9(07) VALUE 0001000. 
+       01  PJ-PRIME-I-DEF PIC 9(07) VALUE 0001000.
        01  PJ-NOTE-DEF    PIC X(01) VALUE 'A'.
-       01  PJ-ANC-DEF     PIC 9(07) VALUE 0000003. 
+       01  PJ-ANC-DEF     PIC 9(07) VALUE 0000003.
+       01  PJ-MODE-DEF    PIC X(01) VALUE 'S'.
 
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM 000-PARMS.
-           PERFORM 100-FILER THRU 100-EXIT.
-           PERFORM 200-DISPV THRU 200-EXIT.
+           PERFORM 004-LOADCTL THRU 004-EXIT.
+           IF IS-BATCH
+              PERFORM 050-BATCH THRU 050-EXIT
+           ELSE
+              PERFORM 100-FILER THRU 100-EXIT
+              PERFORM 200-DISPV THRU 200-EXIT
+           END-IF.
            PERFORM 300-EXITP THRU 300-EXIT.
            GOBACK.
       *****************************************************************
       *  This routine handle parameters
       *****************************************************************
        000-PARMS.
-           ACCEPT PJ-PRIME-I.
-           ACCEPT PJ-NOTE.
-           ACCEPT PJ-ANC.
-           IF PJ-PRIME-I = SPACE OR LOW-VALUE THEN
-              PERFORM 001-DEFVA
+           ACCEPT PJ-MODE.
+           IF PJ-MODE = SPACE OR LOW-VALUE THEN
+              MOVE PJ-MODE-DEF TO PJ-MODE
            END-IF.
-           IF PJ-NOTE    = SPACE OR LOW-VALUE THEN
-              PERFORM 002-DEFVA
+           ACCEPT PJ-EFDATE.
+           IF PJ-EFDATE = SPACE OR LOW-VALUE THEN
+              ACCEPT PJ-EFDATE FROM DATE YYYYMMDD
            END-IF.
-           IF PJ-ANC     = SPACE OR LOW-VALUE THEN
-              PERFORM 003-DEFVA
+           IF NOT IS-BATCH
+              ACCEPT PJ-PRIME-I
+              ACCEPT PJ-NOTE
+              ACCEPT PJ-ANC
+              IF PJ-PRIME-I = SPACE OR LOW-VALUE THEN
+                 PERFORM 001-DEFVA
+              END-IF
+              IF PJ-NOTE    = SPACE OR LOW-VALUE THEN
+                 PERFORM 002-DEFVA
+              END-IF
+              IF PJ-ANC     = SPACE OR LOW-VALUE THEN
+                 PERFORM 003-DEFVA
+              END-IF
            END-IF.
        001-DEFVA.
            MOVE PJ-PRIME-I-DEF TO PJ-PRIME-I.
@@ -109,6 +215,140 @@
        003-DEFVA.
            MOVE PJ-ANC-DEF     TO PJ-ANC.
       *****************************************************************
+      *  This routine resolves the bonus-bracket version in effect on
+      *  PJ-EFDATE from PRIMECTL and applies it over the compiled-in
+      *  PRIMES-YOUNG/PRIMES-OLD defaults. A missing PRIMECTL, or one
+      *  with no version dated on or before PJ-EFDATE, leaves the
+      *  compiled-in brackets untouched.
+      *****************************************************************
+       004-LOADCTL.
+           MOVE 0 TO WS-BEST-EFDATE.
+           PERFORM 005-FINDVER THRU 005-EXIT.
+           IF WS-BEST-EFDATE > 0
+              PERFORM 006-APPLYVER THRU 006-EXIT
+           END-IF.
+       004-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine finds the highest PC-EFDATE not after PJ-EFDATE.
+      *****************************************************************
+       005-FINDVER.
+           OPEN INPUT PRIMECTL.
+           IF WS-FS-PRIMECTL = '00'
+              PERFORM UNTIL PRIMECTL-END
+                 READ PRIMECTL
+                    NOT AT END
+                       IF PC-EFDATE NOT > PJ-EFDATE AND
+                          PC-EFDATE > WS-BEST-EFDATE
+                          MOVE PC-EFDATE TO WS-BEST-EFDATE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PRIMECTL
+           END-IF.
+       005-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine applies every PRIMECTL row for WS-BEST-EFDATE
+      *  over the matching PRIMES-YOUNG/PRIMES-OLD entry.
+      *****************************************************************
+       006-APPLYVER.
+           OPEN INPUT PRIMECTL.
+           IF WS-FS-PRIMECTL = '00'
+              PERFORM UNTIL PRIMECTL-END
+                 READ PRIMECTL
+                    NOT AT END
+                       IF PC-EFDATE = WS-BEST-EFDATE
+                          PERFORM 007-APPLYROW
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PRIMECTL
+           END-IF.
+       006-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine applies one PRIMECTL row to the resolved table.
+      *****************************************************************
+       007-APPLYROW.
+           EVALUATE TRUE
+              WHEN PC-IS-YOUNG AND PC-SEQ >= 1 AND PC-SEQ <= 25
+                 MOVE PC-ENTRY TO WS-PRIME-ALL OF PRIMES-R-YOUNG
+                                  (PC-SEQ)
+              WHEN PC-IS-OLD AND PC-SEQ >= 1 AND PC-SEQ <= 7
+                 MOVE PC-ENTRY TO WS-PRIME-ALL OF PRIMES-R-OLD
+                                  (PC-SEQ)
+           END-EVALUATE.
+      *****************************************************************
+      *  This routine reads FILEPRMIN and drives one prime lookup per
+      *  record, restarting after WS-CHKPT-COUNT records already done.
+      *****************************************************************
+       050-BATCH.
+           PERFORM 052-CKLOAD THRU 052-EXIT.
+           MOVE 0 TO WS-REC-COUNT.
+           OPEN INPUT FILEPRMIN.
+           PERFORM UNTIL PRMIN-END
+              READ FILEPRMIN
+                 NOT AT END
+                    ADD 1 TO WS-REC-COUNT
+                    IF WS-REC-COUNT > WS-CHKPT-COUNT
+                       PERFORM 051-BATCH-OP
+                       PERFORM 053-CKSAVE THRU 053-EXIT
+                    END-IF
+              END-READ
+           END-PERFORM.
+           CLOSE FILEPRMIN.
+           PERFORM 055-CKCLEAR THRU 055-EXIT.
+       050-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine applies one FILEPRMIN record to the lookup.
+      *****************************************************************
+       051-BATCH-OP.
+           MOVE PI-PRIME-I TO PJ-PRIME-I.
+           MOVE PI-NOTE    TO PJ-NOTE.
+           MOVE PI-ANC     TO PJ-ANC.
+           PERFORM 100-FILER THRU 100-EXIT.
+           PERFORM 200-DISPV THRU 200-EXIT.
+      *****************************************************************
+      *  This routine loads the last checkpointed record count, or
+      *  zero when CHKPT10 has not been written yet.
+      *****************************************************************
+       052-CKLOAD.
+           MOVE 0 TO WS-CHKPT-COUNT.
+           OPEN INPUT CHKPT10.
+           IF WS-FS-CHKPT = '00'
+              READ CHKPT10
+                 NOT AT END
+                    MOVE CK-COUNT TO WS-CHKPT-COUNT
+              END-READ
+              CLOSE CHKPT10
+           END-IF.
+       052-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine rewrites CHKPT10 with the current record count.
+      *****************************************************************
+       053-CKSAVE.
+           MOVE WS-REC-COUNT TO CK-COUNT.
+           OPEN OUTPUT CHKPT10.
+           WRITE STRUCT-CHKPT10.
+           CLOSE CHKPT10.
+       053-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine rewrites CHKPT10 with a zero count once the
+      *  batch run reaches normal end-of-job, so the next run's
+      *  FILEPRMIN is not compared against a stale restart point.
+      *****************************************************************
+       055-CKCLEAR.
+           MOVE 0 TO CK-COUNT.
+           OPEN OUTPUT CHKPT10.
+           WRITE STRUCT-CHKPT10.
+           CLOSE CHKPT10.
+       055-EXIT.
+           EXIT.
+      *****************************************************************
       *  This routine should check if the seniority's of user is > 4 y
       *****************************************************************
        100-FILER.
@@ -125,9 +365,10 @@
       *  Check the note of the user and display prime to pay
       *****************************************************************
        110-OLD-NOTE.
-           SEARCH WS-PRIME-ALL OF PRIMES-R-OLD 
+           SEARCH WS-PRIME-ALL OF PRIMES-R-OLD
                  AT END DISPLAY 'ERROR'
-                 WHEN WS-NOTE OF PRIMES-R-OLD (IO) = PJ-NOTE 
+                        MOVE 'Y' TO WS-LOOKUP-SW
+                 WHEN WS-NOTE OF PRIMES-R-OLD (IO) = PJ-NOTE
                     PERFORM 110-OLD
            END-SEARCH.
            PERFORM 120-DISPL.
@@ -148,8 +389,9 @@
       *  Check the note and the seniority of the user and display prime
       *****************************************************************
        111-YOUNG-ANC-NOTE.
-           SEARCH WS-PRIME-ALL OF PRIMES-R-YOUNG 
+           SEARCH WS-PRIME-ALL OF PRIMES-R-YOUNG
                  AT END DISPLAY 'ERROR'
+                        MOVE 'Y' TO WS-LOOKUP-SW
                  WHEN (WS-ANC OF PRIMES-R-YOUNG (IY) = PJ-ANC  ) AND
                       (WS-NOTE OF PRIMES-R-YOUNG (IY) = PJ-NOTE)
                     PERFORM 111-YOUNG
@@ -190,5 +432,8 @@
       *****************************************************************
        300-EXITP.
            DISPLAY "300-EXITP".
+           IF LOOKUP-ERR
+              MOVE 4 TO RETURN-CODE
+           END-IF.
        300-EXIT.
            EXIT.
