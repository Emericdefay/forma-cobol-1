@@ -8,8 +8,45 @@
       * --------- -------- --------------------------------------- 
       * 15/11/22  IBMUSER  Using file FILEIN : i.e. ibmuser.files(set1)      
       * 15/11/22  IBMUSER  Using parm SYSIN  : i.e. f      
-      * 16/11/22  IBMUSER  Adding FILEOUTs   : To write data inside      
-      *                                                               
+      * 16/11/22  IBMUSER  Adding FILEOUTs   : To write data inside
+      * 08/08/26  DEFAY E. Adding FILEOUT3   : Reject unknown F-ETAT
+      * 08/08/26  DEFAY E. Adding trailer    : Control totals on OUT1/2
+      * 08/08/26  DEFAY E. Adding FILEOUTDEPT: Per-department fan-out
+      * 08/08/26  DEFAY E. Moving the account record layout to the
+      *                    shared ACCTFS copybook
+      * 08/08/26  DEFAY E. Printing FILEOUT1/FILEOUT2 balance totals
+      *                    and their combined total in 200-EXITP
+      * 08/08/26  DEFAY E. Adding a JCL date window (PJ-DT-START/
+      *                    PJ-DT-END) that gates OUTPUT1/OUTPUT2
+      * 08/08/26  DEFAY E. Setting RETURN-CODE : 4 when FILEOUT3
+      *                    rejects were written, 8 if OPEN INPUT
+      *                    FILEIN fails
+      * 08/08/26  DEFAY E. Dated-generation naming for FILEOUT1/
+      *                    FILEOUT2, keeping several days of split
+      *                    history instead of overwriting each run
+      * 08/08/26  DEFAY E. Adding PJ-MASK : optional F-NOM truncation
+      *                    on every output copy, F-COMPTE untouched
+      * 08/08/26  DEFAY E. Adding CHKPT08 restart/checkpoint support,
+      *                    saved every WS-CHKPT-EVERY FILEIN records
+      * 08/08/26  DEFAY E. Adding PJ-CSV : optional comma-delimited,
+      *                    headered mirror of FILEOUT1/FILEOUT2
+      * 08/08/26  DEFAY E. Wiring 000-DISPV/000-OFILE into the mainline
+      *                    - they were only ever noted as "DO PERFORM
+      *                    ALSO", so FILEIN/FILEOUT1/FILEOUT2/FILEOUT3
+      *                    were never opened and CHKPT08 was never
+      *                    loaded
+      * 08/08/26  DEFAY E. Persisting WS-FS-RL/TL/FL/XL and the
+      *                    FILEOUT1/FILEOUT2 balance totals in CHKPT08,
+      *                    restored on restart, so 210-TRAILER and
+      *                    200-EXITP report the whole run's totals
+      *                    instead of only the resumed segment's
+      * 08/08/26  DEFAY E. Persisting PJ-RUNDATE in CHKPT08 and
+      *                    restoring it on restart, so a restart on a
+      *                    later calendar day still targets the
+      *                    original run's dated FILEOUT1/FILEOUT2
+      *                    generation instead of skipping records into
+      *                    a new one
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM008.
@@ -26,42 +63,69 @@
            SELECT FILEIN
            ASSIGN TO FILEIN
            FILE STATUS is WS-FS-STATUS.
-      /    FILEOUT1
+      /    FILEOUT1 (one generation per run date, kept as history)
            SELECT FILEOUT1
-           ASSIGN TO FILEOUT1.
-      /    FILEOUT2
+           ASSIGN TO DYNAMIC WS-GDG-FILEOUT1.
+      /    FILEOUT2 (one generation per run date, kept as history)
            SELECT FILEOUT2
-           ASSIGN TO FILEOUT2.
+           ASSIGN TO DYNAMIC WS-GDG-FILEOUT2.
+      /    FILEOUT3
+           SELECT FILEOUT3
+           ASSIGN TO FILEOUT3.
+      /    FILEOUTDEPT (one dataset per F-DEPT, name built at runtime)
+           SELECT FILEOUTDEPT
+           ASSIGN TO DYNAMIC WS-DEPT-FILENAME
+           FILE STATUS is WS-FS-DEPT.
+      /    CHKPT08 (restart point: count of FILEIN records split so far)
+           SELECT CHKPT08
+           ASSIGN TO CHKPT08
+           FILE STATUS is WS-FS-CHKPT08.
+      /    FILECSV1/FILECSV2 (comma-delimited, headered mirrors of
+      /    FILEOUT1/FILEOUT2, written only when PJ-CSV enables them)
+           SELECT FILECSV1
+           ASSIGN TO FILECSV1.
+           SELECT FILECSV2
+           ASSIGN TO FILECSV2.
       *****************************************************************
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD FILEIN.
-       01  STRUCT-FILEIN.
-           02 F-COMPTE   PIC 9(06).
-           02 F-NOM      PIC X(15).
-           02 F-SOLDER   PIC 9(07).
-           02 F-DT-MVT   PIC X(10).
-           02 F-ETAT     PIC X(01).
-           02 F-DEPT     PIC 9(02).
-           02 F-LIBRE    PIC X(39).
+       COPY ACCTFS REPLACING ==()== BY ==FILEIN==.
        FD FILEOUT1.
-       01  STRUCT-FILEOUT1.
-           02 F-COMPTE   PIC 9(06).
-           02 F-NOM      PIC X(15).
-           02 F-SOLDER   PIC 9(07).
-           02 F-DT-MVT   PIC X(10).
-           02 F-ETAT     PIC X(01).
-           02 F-DEPT     PIC 9(02).
-           02 F-LIBRE    PIC X(39).
+       COPY ACCTFS REPLACING ==()== BY ==FILEOUT1==.
+       01  STRUCT-FILEOUT1-TRLR.
+           02 FT-MARK    PIC X(07) VALUE 'TRAILER'.
+           02 FT-COUNT   PIC 9(07).
+           02 FT-SOLDER  PIC 9(09).
+           02 FILLER     PIC X(57).
        FD FILEOUT2.
-       01  STRUCT-FILEOUT2.
-           02 F-COMPTE   PIC 9(06).
-           02 F-NOM      PIC X(15).
-           02 F-SOLDER   PIC 9(07).
-           02 F-DT-MVT   PIC X(10).
-           02 F-ETAT     PIC X(01).
-           02 F-DEPT     PIC 9(02).
-           02 F-LIBRE    PIC X(39).
+       COPY ACCTFS REPLACING ==()== BY ==FILEOUT2==.
+       01  STRUCT-FILEOUT2-TRLR.
+           02 FT-MARK    PIC X(07) VALUE 'TRAILER'.
+           02 FT-COUNT   PIC 9(07).
+           02 FT-SOLDER  PIC 9(09).
+           02 FILLER     PIC X(57).
+       FD FILEOUT3.
+       COPY ACCTFS REPLACING ==()== BY ==FILEOUT3==.
+       FD FILEOUTDEPT.
+       COPY ACCTFS REPLACING ==()== BY ==FILEOUTDEPT==.
+       FD CHKPT08.
+       01  STRUCT-CHKPT08.
+           02 CK-COUNT       PIC 9(07).
+           02 CK-TOT-RL      PIC 9(05).
+           02 CK-TOT-TL      PIC 9(05).
+           02 CK-TOT-FL      PIC 9(05).
+           02 CK-TOT-XL      PIC 9(05).
+           02 CK-TOT-SOLDE1  PIC 9(09).
+           02 CK-TOT-SOLDE2  PIC 9(09).
+           02 CK-RUNDATE     PIC 9(08).
+           02 FILLER         PIC X(27).
+       FD FILECSV1
+           RECORD CONTAINS 80 CHARACTERS.
+       01  STRUCT-FILECSV1-LINE PIC X(80).
+       FD FILECSV2
+           RECORD CONTAINS 80 CHARACTERS.
+       01  STRUCT-FILECSV2-LINE PIC X(80).
       *****************************************************************
        WORKING-STORAGE SECTION.
        01 WS-FS-STATUS   PIC X(02).
@@ -69,18 +133,65 @@
        01 WS-FS-RL       PIC 9(05) VALUE 0.
        01 WS-FS-TL       PIC 9(05) VALUE 0.
        01 WS-FS-FL       PIC 9(05) VALUE 0.
+       01 WS-FS-XL       PIC 9(05) VALUE 0.
+       01 WS-TOT-SOLDE1  PIC 9(09) VALUE 0.
+       01 WS-TOT-SOLDE2  PIC 9(09) VALUE 0.
+       01 WS-TOT-SOLDE-ALL PIC 9(10) VALUE 0.
+       01 WS-FS-DEPT     PIC X(02).
+      / Checkpoint/restart on the FILEIN split
+       01 WS-FS-CHKPT08  PIC X(02).
+       01 WS-CHKPT-COUNT PIC 9(07) VALUE 0.
+       01 WS-REC-COUNT   PIC 9(07) VALUE 0.
+       01 WS-CHKPT-EVERY PIC 9(05) VALUE 100.
+       01 WS-CHKPT-DIV   PIC 9(07).
+       01 WS-CHKPT-REM   PIC 9(05).
+       01 WS-DEPT-FILENAME.
+           02 FILLER     PIC X(08) VALUE 'FILEOUTD'.
+           02 WS-DEPT-KEY PIC 9(02).
+      / GDG-equivalent generation names for FILEOUT1/FILEOUT2, one per
+      / PJ-RUNDATE so several days of split history are kept on disk
+      / instead of each run overwriting the last (no true GDG support
+      / outside JCL/DFSMS, so a dated dataset name stands in for it)
+       01 WS-GDG-FILEOUT1.
+           02 FILLER     PIC X(09) VALUE 'FILEOUT1.'.
+           02 WS-GDG-RUNDT1 PIC 9(08).
+       01 WS-GDG-FILEOUT2.
+           02 FILLER     PIC X(09) VALUE 'FILEOUT2.'.
+           02 WS-GDG-RUNDT2 PIC 9(08).
+       01 WS-TODAY-DATE  PIC 9(08).
        01 PJ-CHR-DEFAULT PIC X     VALUE 'f'.
-      / Parameter from JCL run 
+       01 WS-IN-DATE-WINDOW PIC X(01) VALUE 'Y'.
+           88 IN-DATE-WINDOW VALUE 'Y'.
+      / PII masking - truncates F-NOM to 3 characters on every output
+      / copy when enabled, F-COMPTE and the other fields stay intact
+       01 WS-MASKED-NOM  PIC X(15).
+       01 PJ-MASK        PIC X(01).
+           88 IS-MASKED  VALUE 'Y'.
+       01 PJ-MASK-DEF    PIC X(01) VALUE 'N'.
+      / CSV export - comma-delimited, headered mirror of FILEOUT1/
+      / FILEOUT2, written alongside the fixed-format copies
+       01 PJ-CSV         PIC X(01).
+           88 IS-CSV     VALUE 'Y'.
+       01 PJ-CSV-DEF     PIC X(01) VALUE 'N'.
+       01 WS-CSV-NOM     PIC X(15).
+       01 WS-CSV-LINE    PIC X(80).
+       01 WS-CSV-HEADER  PIC X(80) VALUE
+          'F-COMPTE,F-NOM,F-SOLDER,F-DT-MVT,F-ETAT,F-DEPT'.
+      / Parameter from JCL run
        01 PJ-CHR         PIC X.
+       01 PJ-DT-START    PIC X(10).
+       01 PJ-DT-END      PIC X(10).
+       01 PJ-RUNDATE     PIC 9(08).
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM 000-PARMS THRU 000-EXIT.
-      /    DO PERFORM ALSO :
-      /    PERFORM 000-DISPV.
-      /    PERFORM 000-OFILE.
+           PERFORM 000-DISPV.
+           PERFORM 000-OFILE THRU 000-EXIT.
            PERFORM 100-FILER THRU 100-EXIT.
            PERFORM 200-EXITP THRU 200-EXIT.
+           PERFORM 210-TRAILER THRU 210-EXIT.
            PERFORM 999-CFILE THRU 999-EXIT.
+           PERFORM 055-CKCLEAR THRU 055-EXIT.
            STOP RUN.
       *****************************************************************
       *  This routine handle parameters
@@ -90,6 +201,29 @@
            IF PJ-CHR = SPACE OR LOW-VALUE THEN
               PERFORM 001-DEFVA
            END-IF.
+           ACCEPT PJ-DT-START.
+           IF PJ-DT-START = SPACE OR LOW-VALUE THEN
+              MOVE SPACES TO PJ-DT-START
+           END-IF.
+           ACCEPT PJ-DT-END.
+           IF PJ-DT-END = SPACE OR LOW-VALUE THEN
+              MOVE HIGH-VALUES TO PJ-DT-END
+           END-IF.
+           ACCEPT PJ-RUNDATE.
+           IF PJ-RUNDATE = SPACE OR LOW-VALUE THEN
+              ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+              MOVE WS-TODAY-DATE TO PJ-RUNDATE
+           END-IF.
+           MOVE PJ-RUNDATE TO WS-GDG-RUNDT1.
+           MOVE PJ-RUNDATE TO WS-GDG-RUNDT2.
+           ACCEPT PJ-MASK.
+           IF PJ-MASK = SPACE OR LOW-VALUE THEN
+              MOVE PJ-MASK-DEF TO PJ-MASK
+           END-IF.
+           ACCEPT PJ-CSV.
+           IF PJ-CSV = SPACE OR LOW-VALUE THEN
+              MOVE PJ-CSV-DEF TO PJ-CSV
+           END-IF.
       *****************************************************************
       *  This routine should display variables (if any)
       *****************************************************************
@@ -100,9 +234,33 @@
       *  This routine handle files opening
       *****************************************************************
        000-OFILE.
+           PERFORM 052-CKLOAD THRU 052-EXIT.
            OPEN INPUT FILEIN.
-           OPEN OUTPUT FILEOUT1.
-           OPEN OUTPUT FILEOUT2.
+           IF WS-FS-STATUS NOT = '00'
+              DISPLAY 'ERROR : OPEN INPUT FILEIN FAILED - FILE STATUS '
+                      WS-FS-STATUS
+              MOVE 8 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           IF WS-CHKPT-COUNT > 0
+              OPEN EXTEND FILEOUT1
+              OPEN EXTEND FILEOUT2
+              OPEN EXTEND FILEOUT3
+           ELSE
+              OPEN OUTPUT FILEOUT1
+              OPEN OUTPUT FILEOUT2
+              OPEN OUTPUT FILEOUT3
+           END-IF.
+           IF IS-CSV
+              IF WS-CHKPT-COUNT > 0
+                 OPEN EXTEND FILECSV1
+                 OPEN EXTEND FILECSV2
+              ELSE
+                 OPEN OUTPUT FILECSV1
+                 OPEN OUTPUT FILECSV2
+                 PERFORM 106-CSVHDR
+              END-IF
+           END-IF.
        000-EXIT.
            EXIT.
       *****************************************************************
@@ -117,27 +275,164 @@
            PERFORM UNTIL F-END-READ
               READ FILEIN
                  NOT AT END
-                    PERFORM 110-CHECK
+                    ADD 1 TO WS-REC-COUNT
+                    IF WS-REC-COUNT > WS-CHKPT-COUNT
+                       PERFORM 110-CHECK
+                       PERFORM 054-CKCHECK THRU 054-EXIT
+                    END-IF
               END-READ
            END-PERFORM.
-       100-EXIT. 
+       100-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine loads the last checkpointed record count, or
+      *  zero when CHKPT08 has not been written yet.
+      *****************************************************************
+       052-CKLOAD.
+           MOVE 0 TO WS-CHKPT-COUNT.
+           OPEN INPUT CHKPT08.
+           IF WS-FS-CHKPT08 = '00'
+              READ CHKPT08
+                 NOT AT END
+                    MOVE CK-COUNT      TO WS-CHKPT-COUNT
+                    MOVE CK-TOT-RL     TO WS-FS-RL
+                    MOVE CK-TOT-TL     TO WS-FS-TL
+                    MOVE CK-TOT-FL     TO WS-FS-FL
+                    MOVE CK-TOT-XL     TO WS-FS-XL
+                    MOVE CK-TOT-SOLDE1 TO WS-TOT-SOLDE1
+                    MOVE CK-TOT-SOLDE2 TO WS-TOT-SOLDE2
+                    IF WS-CHKPT-COUNT > 0
+                       MOVE CK-RUNDATE TO PJ-RUNDATE
+                       MOVE PJ-RUNDATE TO WS-GDG-RUNDT1
+                       MOVE PJ-RUNDATE TO WS-GDG-RUNDT2
+                    END-IF
+              END-READ
+              CLOSE CHKPT08
+           END-IF.
+       052-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine rewrites CHKPT08 with the current record count,
+      *  every WS-CHKPT-EVERY records.
+      *****************************************************************
+       054-CKCHECK.
+           DIVIDE WS-REC-COUNT BY WS-CHKPT-EVERY
+                  GIVING WS-CHKPT-DIV REMAINDER WS-CHKPT-REM.
+           IF WS-CHKPT-REM = 0
+              PERFORM 053-CKSAVE THRU 053-EXIT
+           END-IF.
+       054-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine rewrites CHKPT08 with the current record count,
+      *  the running control totals and the run date behind them, so a
+      *  restarted run resumes the split with the same trailer totals
+      *  and the same dated FILEOUT1/FILEOUT2 generation it left off.
+      *****************************************************************
+       053-CKSAVE.
+           MOVE WS-REC-COUNT  TO CK-COUNT.
+           MOVE WS-FS-RL      TO CK-TOT-RL.
+           MOVE WS-FS-TL      TO CK-TOT-TL.
+           MOVE WS-FS-FL      TO CK-TOT-FL.
+           MOVE WS-FS-XL      TO CK-TOT-XL.
+           MOVE WS-TOT-SOLDE1 TO CK-TOT-SOLDE1.
+           MOVE WS-TOT-SOLDE2 TO CK-TOT-SOLDE2.
+           MOVE PJ-RUNDATE    TO CK-RUNDATE.
+           OPEN OUTPUT CHKPT08.
+           WRITE STRUCT-CHKPT08.
+           CLOSE CHKPT08.
+       053-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine rewrites CHKPT08 with a zero count once the run
+      *  reaches normal end-of-job, so the next run's FILEIN is not
+      *  compared against a stale restart point left by this run.
+      *****************************************************************
+       055-CKCLEAR.
+           MOVE 0 TO CK-COUNT.
+           MOVE 0 TO CK-TOT-RL.
+           MOVE 0 TO CK-TOT-TL.
+           MOVE 0 TO CK-TOT-FL.
+           MOVE 0 TO CK-TOT-XL.
+           MOVE 0 TO CK-TOT-SOLDE1.
+           MOVE 0 TO CK-TOT-SOLDE2.
+           MOVE 0 TO CK-RUNDATE.
+           OPEN OUTPUT CHKPT08.
+           WRITE STRUCT-CHKPT08.
+           CLOSE CHKPT08.
+       055-EXIT.
            EXIT.
       *****************************************************************
       *  Check condition for each line and apply incrementations.
       *****************************************************************
        110-CHECK.
            PERFORM 111-INCRR
-           EVALUATE F-ETAT OF FILEIN 
-               WHEN PJ-CHR 
-                  PERFORM 112-INCRT
-                  PERFORM 114-OUTPUT1
-                  PERFORM 120-DISPL
+           PERFORM 118-INDATE
+           PERFORM 105-MASKPREP
+           EVALUATE TRUE
+               WHEN F-ETAT OF FILEIN = PJ-CHR
+                  IF IN-DATE-WINDOW
+                     PERFORM 112-INCRT
+                     PERFORM 114-OUTPUT1
+                     PERFORM 120-DISPL
+                  END-IF
+               WHEN F-ETAT-VALID OF FILEIN
+                  IF IN-DATE-WINDOW
+                     PERFORM 113-INCRF
+                     PERFORM 115-OUTPUT2
+                  END-IF
                WHEN OTHER
-                  PERFORM 113-INCRF
-                  PERFORM 115-OUTPUT2
-                  CONTINUE
+                  PERFORM 117-INCRX
+                  PERFORM 116-OUTPUT3
            END-EVALUATE.
       *****************************************************************
+      *  This routine builds the masked F-NOM used on every output
+      *  copy when PJ-MASK enables masking - truncated to 3 characters
+      *****************************************************************
+       105-MASKPREP.
+           MOVE SPACES TO WS-MASKED-NOM.
+           MOVE F-NOM OF FILEIN (1:3) TO WS-MASKED-NOM (1:3).
+      *****************************************************************
+      *  This routine writes the CSV header row to FILECSV1/FILECSV2
+      *****************************************************************
+       106-CSVHDR.
+           WRITE STRUCT-FILECSV1-LINE FROM WS-CSV-HEADER.
+           WRITE STRUCT-FILECSV2-LINE FROM WS-CSV-HEADER.
+      *****************************************************************
+      *  This routine builds a comma-delimited copy of STRUCT-FILEIN
+      *  into WS-CSV-LINE, applying the same masked F-NOM as the
+      *  fixed-format outputs when PJ-MASK enables masking
+      *****************************************************************
+       107-CSVLINE.
+           IF IS-MASKED
+              MOVE WS-MASKED-NOM TO WS-CSV-NOM
+           ELSE
+              MOVE F-NOM OF FILEIN TO WS-CSV-NOM
+           END-IF.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING F-COMPTE OF FILEIN DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-CSV-NOM         DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  F-SOLDER OF FILEIN DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  F-DT-MVT OF FILEIN DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  F-ETAT OF FILEIN   DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  F-DEPT OF FILEIN   DELIMITED BY SIZE
+             INTO WS-CSV-LINE
+           END-STRING.
+      *****************************************************************
+      *  This routine checks F-DT-MVT against the JCL date window
+      *****************************************************************
+       118-INDATE.
+           MOVE 'Y' TO WS-IN-DATE-WINDOW.
+           IF F-DT-MVT OF FILEIN < PJ-DT-START OR
+              F-DT-MVT OF FILEIN > PJ-DT-END
+              MOVE 'N' TO WS-IN-DATE-WINDOW
+           END-IF.
+      *****************************************************************
       *  Incrementation methods
       *****************************************************************
        111-INCRR.
@@ -146,15 +441,56 @@
            COMPUTE WS-FS-TL = WS-FS-TL + 1.
        113-INCRF.
            COMPUTE WS-FS-FL = WS-FS-FL + 1.
+       117-INCRX.
+           COMPUTE WS-FS-XL = WS-FS-XL + 1.
       *****************************************************************
       *  Output methods
       *****************************************************************
        114-OUTPUT1.
            MOVE STRUCT-FILEIN TO STRUCT-FILEOUT1.
+           IF IS-MASKED
+              MOVE WS-MASKED-NOM TO F-NOM OF FILEOUT1
+           END-IF.
            WRITE STRUCT-FILEOUT1.
+           ADD F-SOLDER OF FILEIN TO WS-TOT-SOLDE1.
+           IF IS-CSV
+              PERFORM 107-CSVLINE
+              WRITE STRUCT-FILECSV1-LINE FROM WS-CSV-LINE
+           END-IF.
+           PERFORM 119-OUTPUTDEPT.
        115-OUTPUT2.
            MOVE STRUCT-FILEIN TO STRUCT-FILEOUT2.
+           IF IS-MASKED
+              MOVE WS-MASKED-NOM TO F-NOM OF FILEOUT2
+           END-IF.
            WRITE STRUCT-FILEOUT2.
+           ADD F-SOLDER OF FILEIN TO WS-TOT-SOLDE2.
+           IF IS-CSV
+              PERFORM 107-CSVLINE
+              WRITE STRUCT-FILECSV2-LINE FROM WS-CSV-LINE
+           END-IF.
+           PERFORM 119-OUTPUTDEPT.
+       116-OUTPUT3.
+           MOVE STRUCT-FILEIN TO STRUCT-FILEOUT3.
+           IF IS-MASKED
+              MOVE WS-MASKED-NOM TO F-NOM OF FILEOUT3
+           END-IF.
+           WRITE STRUCT-FILEOUT3.
+      *****************************************************************
+      *  This routine fans a record out to its own department dataset
+      *****************************************************************
+       119-OUTPUTDEPT.
+           MOVE F-DEPT OF FILEIN TO WS-DEPT-KEY.
+           OPEN EXTEND FILEOUTDEPT.
+           IF WS-FS-DEPT NOT = '00'
+              OPEN OUTPUT FILEOUTDEPT
+           END-IF.
+           MOVE STRUCT-FILEIN TO STRUCT-FILEOUTDEPT.
+           IF IS-MASKED
+              MOVE WS-MASKED-NOM TO F-NOM OF FILEOUTDEPT
+           END-IF.
+           WRITE STRUCT-FILEOUTDEPT.
+           CLOSE FILEOUTDEPT.
       *****************************************************************
       *  This routine should display a line of the file.
       *****************************************************************
@@ -169,15 +505,40 @@
            DISPLAY '    WS-FS-RL : ' WS-FS-RL.
            DISPLAY '    WS-FS-TL : ' WS-FS-TL.
            DISPLAY '    WS-FS-FL : ' WS-FS-FL.
+           DISPLAY '    WS-FS-XL : ' WS-FS-XL.
+           COMPUTE WS-TOT-SOLDE-ALL = WS-TOT-SOLDE1 + WS-TOT-SOLDE2.
+           DISPLAY '    TOTAL F-SOLDER OUT1 : ' WS-TOT-SOLDE1.
+           DISPLAY '    TOTAL F-SOLDER OUT2 : ' WS-TOT-SOLDE2.
+           DISPLAY '    TOTAL F-SOLDER ALL  : ' WS-TOT-SOLDE-ALL.
+           IF WS-FS-XL > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
        200-EXIT.
            EXIT.
       *****************************************************************
+      *  This routine writes the control-total trailer on OUT1/OUT2
+      *****************************************************************
+       210-TRAILER.
+           MOVE WS-FS-TL      TO FT-COUNT  OF STRUCT-FILEOUT1-TRLR.
+           MOVE WS-TOT-SOLDE1 TO FT-SOLDER OF STRUCT-FILEOUT1-TRLR.
+           WRITE STRUCT-FILEOUT1-TRLR.
+           MOVE WS-FS-FL      TO FT-COUNT  OF STRUCT-FILEOUT2-TRLR.
+           MOVE WS-TOT-SOLDE2 TO FT-SOLDER OF STRUCT-FILEOUT2-TRLR.
+           WRITE STRUCT-FILEOUT2-TRLR.
+       210-EXIT.
+           EXIT.
+      *****************************************************************
       *  Those routines handle files Closing
       *****************************************************************
        999-CFILE.
            CLOSE FILEIN.
            CLOSE FILEOUT1.
            CLOSE FILEOUT2.
+           CLOSE FILEOUT3.
+           IF IS-CSV
+              CLOSE FILECSV1
+              CLOSE FILECSV2
+           END-IF.
        999-EXIT.
            EXIT.
       *****************************************************************
\ No newline at end of file
