@@ -6,21 +6,38 @@
       * Maintenance Log                                              
       * Date      Author   Maintenance Requirement               
       * --------- -------- --------------------------------------- 
-      * 16/11/22  IBMUSER  Using SYSIN parameters :  CAS & MNT-X   
-      *                                                               
+      * 16/11/22  IBMUSER  Using SYSIN parameters :  CAS & MNT-X
+      * 08/08/26  DEFAY E. Wiring up the CAS/MNT-X SYSIN parameters
+      *                    the maintenance log always claimed - CAS
+      *                    now actually selects which VALUE-* is set,
+      *                    via the shared NUMPARM copybook (also used
+      *                    by PGM012)
+      * 08/08/26  DEFAY E. Adding ON SIZE ERROR handling around each
+      *                    MNT-X to VALUE-* move (VALUE-* are all
+      *                    5 digits, MNT-X is 6, so this now catches
+      *                    every overflow instead of truncating
+      *                    silently)
+      * 08/08/26  DEFAY E. Adding a sign-edited display of each
+      *                    VALUE-* (MNT-X is now signed - see the
+      *                    NUMPARM copybook)
+      * 08/08/26  DEFAY E. VALUE-A made signed like VALUE-B through
+      *                    VALUE-G - unsigned, ON SIZE ERROR does not
+      *                    trip on a negative MNT-X, it just drops
+      *                    the sign into VALUE-A
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM013.
-       AUTHOR.        DEFAY E. 
-       INSTALLATION.  COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN.  17/11/22. 
-       DATE-COMPILED. 17/11/22. 
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  17/11/22.
+       DATE-COMPILED. 17/11/22.
        SECURITY.      NON-CONFIDENTIAL.
       *****************************************************************
-       DATA DIVISION. 
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY NUMPARM.
        01 ZONE-A.
-           02 VALUE-A PIC  9(5).
+           02 VALUE-A PIC S9(5).
            02 FILLER PIC X.
            02 VALUE-B PIC S9(5).
            02 FILLER PIC X.
@@ -33,29 +50,103 @@
            02 VALUE-F PIC S9(5) COMP-5.
            02 FILLER PIC X.
            02 VALUE-G PIC S9(5) COMP-3.
+       01 WS-EDIT-AMT PIC ZZZZ9-.
       *****************************************************************
        PROCEDURE DIVISION.
            DISPLAY '*==================*'.
+           PERFORM 000-PARAM THRU 000-EXIT.
            PERFORM 100-CALL THRU 100-EXIT.
            DISPLAY '*==================*'.
            GOBACK.
       *****************************************************************
-      *  This routine select the routine to launch according to MNT-X
+      *  This routine accepts the CAS/MNT-X SYSIN parameters
+      *****************************************************************
+       000-PARAM.
+           ACCEPT CAS.
+           ACCEPT MNT-X.
+       000-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine select the routine to launch according to CAS
       *****************************************************************
        100-CALL.
-           MOVE  123 TO VALUE-A.
-           MOVE +123 TO VALUE-B.
-           MOVE +123 TO VALUE-C.
-           MOVE +123 TO VALUE-D.
-           MOVE +123 TO VALUE-E.
-           MOVE +123 TO VALUE-F.
-           MOVE +123 TO VALUE-G.
+           EVALUATE TRUE
+              WHEN IS-A PERFORM 101-MVTOA
+              WHEN IS-B PERFORM 102-MVTOB
+              WHEN IS-C PERFORM 103-MVTOC
+              WHEN IS-D PERFORM 104-MVTOD
+              WHEN IS-E PERFORM 105-MVTOE
+              WHEN IS-F PERFORM 106-MVTOF
+              WHEN IS-G PERFORM 107-MVTOG
+           END-EVALUATE.
+       100-EXIT.
+           EXIT.
+      *****************************************************************
+      *  Those routines COMPUTE VALUE-* FROM MNT-X, guarded by
+      *  ON SIZE ERROR since VALUE-* (5 digits) is narrower than
+      *  MNT-X (6 digits) - on overflow VALUE-* keeps its prior
+      *  content rather than silently truncating.
+      *****************************************************************
+       101-MVTOA.
+           COMPUTE VALUE-A = MNT-X
+              ON SIZE ERROR
+                 DISPLAY '    WARNING : SIZE ERROR MOVING MNT-X '
+                         'TO VALUE-A'
+           END-COMPUTE.
            DISPLAY 'Value-A: ' VALUE-A.
+           MOVE VALUE-A TO WS-EDIT-AMT.
+           DISPLAY '    EDITED : ' WS-EDIT-AMT.
+       102-MVTOB.
+           COMPUTE VALUE-B = MNT-X
+              ON SIZE ERROR
+                 DISPLAY '    WARNING : SIZE ERROR MOVING MNT-X '
+                         'TO VALUE-B'
+           END-COMPUTE.
            DISPLAY 'Value-B: ' VALUE-B.
+           MOVE VALUE-B TO WS-EDIT-AMT.
+           DISPLAY '    EDITED : ' WS-EDIT-AMT.
+       103-MVTOC.
+           COMPUTE VALUE-C = MNT-X
+              ON SIZE ERROR
+                 DISPLAY '    WARNING : SIZE ERROR MOVING MNT-X '
+                         'TO VALUE-C'
+           END-COMPUTE.
            DISPLAY 'Value-C: ' VALUE-C.
+           MOVE VALUE-C TO WS-EDIT-AMT.
+           DISPLAY '    EDITED : ' WS-EDIT-AMT.
+       104-MVTOD.
+           COMPUTE VALUE-D = MNT-X
+              ON SIZE ERROR
+                 DISPLAY '    WARNING : SIZE ERROR MOVING MNT-X '
+                         'TO VALUE-D'
+           END-COMPUTE.
            DISPLAY 'Value-D: ' VALUE-D.
+           MOVE VALUE-D TO WS-EDIT-AMT.
+           DISPLAY '    EDITED : ' WS-EDIT-AMT.
+       105-MVTOE.
+           COMPUTE VALUE-E = MNT-X
+              ON SIZE ERROR
+                 DISPLAY '    WARNING : SIZE ERROR MOVING MNT-X '
+                         'TO VALUE-E'
+           END-COMPUTE.
            DISPLAY 'Value-E: ' VALUE-E.
+           MOVE VALUE-E TO WS-EDIT-AMT.
+           DISPLAY '    EDITED : ' WS-EDIT-AMT.
+       106-MVTOF.
+           COMPUTE VALUE-F = MNT-X
+              ON SIZE ERROR
+                 DISPLAY '    WARNING : SIZE ERROR MOVING MNT-X '
+                         'TO VALUE-F'
+           END-COMPUTE.
            DISPLAY 'Value-F: ' VALUE-F.
+           MOVE VALUE-F TO WS-EDIT-AMT.
+           DISPLAY '    EDITED : ' WS-EDIT-AMT.
+       107-MVTOG.
+           COMPUTE VALUE-G = MNT-X
+              ON SIZE ERROR
+                 DISPLAY '    WARNING : SIZE ERROR MOVING MNT-X '
+                         'TO VALUE-G'
+           END-COMPUTE.
            DISPLAY 'Value-G: ' VALUE-G.
-       100-EXIT. 
-           EXIT.
\ No newline at end of file
+           MOVE VALUE-G TO WS-EDIT-AMT.
+           DISPLAY '    EDITED : ' WS-EDIT-AMT.
