@@ -6,8 +6,39 @@
       * Maintenance Log                                              
       * Date      Author   Maintenance Requirement               
       * --------- -------- --------------------------------------- 
-      * 16/11/22  IBMUSER  Using SYSIN parameter : i.e. 1000    
-      *                                                               
+      * 16/11/22  IBMUSER  Using SYSIN parameter : i.e. 1000
+      * 08/08/26  DEFAY E. Fixing WS-CALL-PGM   : was "PGM011M1", the
+      *                    subprogram is PGM011M - CALL never resolved
+      * 08/08/26  DEFAY E. Adding payroll summary report by note
+      * 08/08/26  DEFAY E. Aborting run when OPEN INPUT SALARIES fails
+      * 08/08/26  DEFAY E. Adding CHKPT11 restart/checkpoint support
+      *                    for the SALARIES read loop
+      * 08/08/26  DEFAY E. Making SALARIES an indexed file keyed on
+      *                    FD-SALARY (was a plain sequential extract)
+      * 08/08/26  DEFAY E. Flagging consecutive duplicate FD-SALARY
+      *                    accounts to DUPACCT
+      * 08/08/26  DEFAY E. Packing FD-SENIORITY as COMP-3
+      * 08/08/26  DEFAY E. Setting RETURN-CODE : 4 when a duplicate
+      *                    account was written to DUPACCT, 8 when
+      *                    OPEN INPUT SALARIES fails
+      * 08/08/26  DEFAY E. Adding FILERPT11 : a page-formatted bonus
+      *                    report (run date, page number, column
+      *                    titles, page break every 20 employees) in
+      *                    place of 200-DISPV's plain SYSOUT stream
+      * 08/08/26  DEFAY E. Adding PJ-EFDATE, passed to PGM011M so it
+      *                    can resolve a dated PRIMECTL bonus-bracket
+      *                    version instead of always using the
+      *                    compiled-in PRIMES-YOUNG/PRIMES-OLD rates
+      * 08/08/26  DEFAY E. Widening WS-COUNTER/WS-CHKPT-COUNT/CK-COUNT
+      *                    from PIC 9(02) to PIC 9(07) to match
+      *                    FD-SALARY - the 2-digit picture wrapped
+      *                    every 100 records, corrupting the checkpoint
+      *                    restart point on any run over 100 rows
+      * 08/08/26  DEFAY E. Loading CHKPT11 before opening FILERPT11,
+      *                    and opening it EXTEND instead of OUTPUT on
+      *                    a checkpoint restart, so the pages already
+      *                    printed for the pre-abend segment survive
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM011.
@@ -22,11 +53,23 @@
        FILE-CONTROL. 
            SELECT SALARIES
            ASSIGN to FILEIN
-      *    ORGANIZATION is INDEXED
-      *    ACCESS MODE is SEQUENTIAL
-      *    RECORD KEY is data-name-1
+           ORGANIZATION is INDEXED
+           ACCESS MODE is SEQUENTIAL
+           RECORD KEY is FD-SALARY
            FILE STATUS is FC-FS-FILEIN.
-       DATA DIVISION. 
+      /    CHKPT11 (restart point: count of SALARIES records done)
+           SELECT CHKPT11
+           ASSIGN TO CHKPT11
+           FILE STATUS is WS-FS-CHKPT.
+      /    DUPACCT (accounts seen more than once in a row, appended to)
+           SELECT DUPACCT
+           ASSIGN TO DUPACCT
+           FILE STATUS is WS-FS-DUPACCT.
+      /    FILERPT11 (page-formatted bonus report)
+           SELECT FILERPT11
+           ASSIGN TO FILERPT11
+           FILE STATUS is WS-FS-RPT11.
+       DATA DIVISION.
        FILE SECTION.
        FD SALARIES
            RECORD CONTAINS 80 CHARACTERS.
@@ -35,28 +78,92 @@
              05 FILLER          PIC X(01).
              05 FD-NOTE         PIC X(01).
              05 FILLER          PIC X(01).
-             05 FD-SENIORITY    PIC 9(07).
-             05 FILLER          PIC X(63).
+             05 FD-SENIORITY    PIC 9(07) COMP-3.
+             05 FILLER          PIC X(66).
+       FD CHKPT11.
+       01  STRUCT-CHKPT11.
+           02 CK-COUNT        PIC 9(07).
+           02 FILLER          PIC X(73).
+       FD DUPACCT.
+       01  STRUCT-DUPACCT.
+           02 DA-SALARY       PIC 9(07).
+           02 FILLER          PIC X(73).
+       FD FILERPT11
+           RECORD CONTAINS 80 CHARACTERS.
+       01 FILERPT11-ENREG PIC X(80).
        WORKING-STORAGE SECTION.
        01 FD-AUGMENTATION PIC 9(07).
-       01 WS-COUNTER      PIC 9(02).
+       01 WS-COUNTER      PIC 9(07).
        01 FC-FS-FILEIN    PIC X(02).
            88 FS-FILEIN-END VALUE '10'.
-       01 WS-CALL-PGM     PIC X(08) VALUE "PGM011M1".
+       01 WS-FS-CHKPT     PIC X(02).
+       01 WS-CHKPT-COUNT  PIC 9(07) VALUE 0.
+       01 WS-FS-DUPACCT   PIC X(02).
+       01 WS-CNT-DUP      PIC 9(05) VALUE 0.
+       01 WS-PREV-SALARY  PIC 9(07) VALUE 0.
+       01 WS-CALL-PGM     PIC X(08) VALUE "PGM011M ".
+       01 WS-CNT-A        PIC 9(05) VALUE 0.
+       01 WS-CNT-B        PIC 9(05) VALUE 0.
+       01 WS-CNT-C        PIC 9(05) VALUE 0.
+       01 WS-TOT-A        PIC 9(09) VALUE 0.
+       01 WS-TOT-B        PIC 9(09) VALUE 0.
+       01 WS-TOT-C        PIC 9(09) VALUE 0.
+       01 WS-AVG-A        PIC 9(07) VALUE 0.
+       01 WS-AVG-B        PIC 9(07) VALUE 0.
+       01 WS-AVG-C        PIC 9(07) VALUE 0.
+       01 WS-CNT-TOTAL    PIC 9(05) VALUE 0.
+       01 WS-TOT-PRIME    PIC 9(09) VALUE 0.
+       01 PJ-EFDATE       PIC 9(08).
+      / FILERPT11 (PAGE-FORMATTED BONUS REPORT) CONTROL FIELDS
+       01 WS-FS-RPT11     PIC X(02).
+       01 WS-RPT-RUNDATE  PIC 9(08).
+       01 WS-RPT-PAGE     PIC 9(04) VALUE 0.
+       01 WS-RPT-LINE-CNT PIC 9(04) VALUE 0.
+       01 WS-RPT-MAX-LINES PIC 9(04) VALUE 20.
+      / FILERPT11 PRINT LINES
+       01 WS-RPT-HDR1.
+           05 FILLER          PIC X(20) VALUE
+              'PGM011 BONUS REPORT'.
+           05 FILLER          PIC X(11) VALUE '  RUN DATE '.
+           05 WS-RPT-HDR-DATE PIC 9(08).
+           05 FILLER          PIC X(09) VALUE '   PAGE  '.
+           05 WS-RPT-HDR-PAGE PIC ZZZ9.
+           05 FILLER          PIC X(29) VALUE SPACES.
+       01 WS-RPT-HDR2.
+           05 FILLER          PIC X(10) VALUE 'ACCOUNT   '.
+           05 FILLER          PIC X(06) VALUE 'NOTE  '.
+           05 FILLER          PIC X(12) VALUE 'SENIORITY   '.
+           05 FILLER          PIC X(10) VALUE 'BONUS     '.
+           05 FILLER          PIC X(42) VALUE SPACES.
+       01 WS-RPT-DETAIL.
+           05 WS-RPT-D-SALARY PIC 9(07).
+           05 FILLER          PIC X(03) VALUE SPACES.
+           05 WS-RPT-D-NOTE   PIC X(01).
+           05 FILLER          PIC X(05) VALUE SPACES.
+           05 WS-RPT-D-SENIOR PIC ZZZZZZ9.
+           05 FILLER          PIC X(05) VALUE SPACES.
+           05 WS-RPT-D-BONUS  PIC ZZZZZZ9.
+           05 FILLER          PIC X(37) VALUE SPACES.
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM 000-PARAM THRU 000-EXIT.
+           PERFORM 002-CKLOAD THRU 002-EXIT.
            PERFORM 001-FOPEN THRU 001-EXIT.
            PERFORM 100-FILE  THRU 100-EXIT.
            PERFORM 200-DISPV THRU 200-EXIT.
            PERFORM 300-EXITP THRU 300-EXIT.
            PERFORM 999-FREAD THRU 999-EXIT.
+           PERFORM 400-SUMMARY THRU 400-EXIT.
+           PERFORM 004-CKCLEAR THRU 004-EXIT.
            STOP RUN.
       *****************************************************************
       *  This routine should check if the seniority's of user is > 4 y
       *****************************************************************
        000-PARAM.
-           CONTINUE.
+           ACCEPT PJ-EFDATE.
+           IF PJ-EFDATE = SPACE OR LOW-VALUE THEN
+              ACCEPT PJ-EFDATE FROM DATE YYYYMMDD
+           END-IF.
        000-EXIT.
            EXIT.
       *****************************************************************
@@ -64,34 +171,156 @@
       *****************************************************************
        001-FOPEN.
            OPEN INPUT SALARIES.
+           IF FC-FS-FILEIN NOT = '00'
+              DISPLAY 'ERROR : OPEN INPUT SALARIES FAILED - FILE '
+                      'STATUS ' FC-FS-FILEIN
+              MOVE 8 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           IF WS-CHKPT-COUNT > 0
+              OPEN EXTEND FILERPT11
+           ELSE
+              OPEN OUTPUT FILERPT11
+           END-IF.
+           ACCEPT WS-RPT-RUNDATE FROM DATE YYYYMMDD.
        001-EXIT.
            EXIT.
        999-FREAD.
            CLOSE SALARIES.
+           CLOSE FILERPT11.
        999-EXIT.
            EXIT.
       *****************************************************************
-      *  This routine should check if the seniority's of user is > 4 y
+      *  This routine loads the last checkpointed record count, or
+      *  zero when CHKPT11 has not been written yet.
+      *****************************************************************
+       002-CKLOAD.
+           MOVE 0 TO WS-CHKPT-COUNT.
+           OPEN INPUT CHKPT11.
+           IF WS-FS-CHKPT = '00'
+              READ CHKPT11
+                 NOT AT END
+                    MOVE CK-COUNT TO WS-CHKPT-COUNT
+              END-READ
+              CLOSE CHKPT11
+           END-IF.
+       002-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine rewrites CHKPT11 with the current record count.
+      *****************************************************************
+       003-CKSAVE.
+           MOVE WS-COUNTER TO CK-COUNT.
+           OPEN OUTPUT CHKPT11.
+           WRITE STRUCT-CHKPT11.
+           CLOSE CHKPT11.
+      *****************************************************************
+      *  This routine rewrites CHKPT11 with a zero count once the run
+      *  reaches normal end-of-job, so the next run's SALARIES is not
+      *  compared against a stale restart point left by this run.
+      *****************************************************************
+       004-CKCLEAR.
+           MOVE 0 TO CK-COUNT.
+           OPEN OUTPUT CHKPT11.
+           WRITE STRUCT-CHKPT11.
+           CLOSE CHKPT11.
+       004-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine should check if the seniority's of user is > 4 y,
+      *  skipping records already processed in a prior checkpointed run
       *****************************************************************
        100-FILE.
            PERFORM VARYING WS-COUNTER FROM 1 BY 1
               UNTIL FS-FILEIN-END
-              READ SALARIES 
+              READ SALARIES
                  NOT AT END
-                    PERFORM 101-CALL
+                    IF WS-COUNTER > WS-CHKPT-COUNT
+                       IF FD-SALARY = WS-PREV-SALARY
+                          PERFORM 104-DUPCHK THRU 104-EXIT
+                       ELSE
+                          PERFORM 101-CALL
+                          PERFORM 003-CKSAVE
+                       END-IF
+                    END-IF
+                    MOVE FD-SALARY TO WS-PREV-SALARY
               END-READ
            END-PERFORM.
-       100-EXIT. 
+       100-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine appends a repeated FD-SALARY account to DUPACCT.
+      *****************************************************************
+       104-DUPCHK.
+           DISPLAY 'WARNING : DUPLICATE ACCOUNT ' FD-SALARY.
+           MOVE FD-SALARY TO DA-SALARY.
+           OPEN EXTEND DUPACCT.
+           IF WS-FS-DUPACCT NOT = '00'
+              OPEN OUTPUT DUPACCT
+           END-IF.
+           WRITE STRUCT-DUPACCT.
+           CLOSE DUPACCT.
+           ADD 1 TO WS-CNT-DUP.
+       104-EXIT.
            EXIT.
       *****************************************************************
       *  This routine should check if the seniority's of user is > 4 y
       *****************************************************************
        101-CALL.
-           CALL WS-CALL-PGM USING WS-COUNTER, 
+           CALL WS-CALL-PGM USING WS-COUNTER,
                                   FD-SALARY,
                                   FD-NOTE,
                                   FD-SENIORITY,
-                                  FD-AUGMENTATION. 
+                                  PJ-EFDATE,
+                                  FD-AUGMENTATION.
+           PERFORM 102-ACCUM.
+           PERFORM 105-RPTLINE.
+      *****************************************************************
+      *  This routine accumulates the per-note payroll totals used by
+      *  400-SUMMARY.
+      *****************************************************************
+       102-ACCUM.
+           ADD 1              TO WS-CNT-TOTAL.
+           ADD FD-AUGMENTATION TO WS-TOT-PRIME.
+           EVALUATE FD-NOTE
+               WHEN 'A'
+                  ADD 1              TO WS-CNT-A
+                  ADD FD-AUGMENTATION TO WS-TOT-A
+               WHEN 'B'
+                  ADD 1              TO WS-CNT-B
+                  ADD FD-AUGMENTATION TO WS-TOT-B
+               WHEN 'C'
+                  ADD 1              TO WS-CNT-C
+                  ADD FD-AUGMENTATION TO WS-TOT-C
+           END-EVALUATE.
+      *****************************************************************
+      *  This routine writes one FILERPT11 detail line per employee,
+      *  starting a new page (header, page number, column titles)
+      *  whenever the current page has reached WS-RPT-MAX-LINES.
+      *****************************************************************
+       105-RPTLINE.
+           IF WS-RPT-LINE-CNT >= WS-RPT-MAX-LINES
+              OR WS-RPT-LINE-CNT = 0
+              PERFORM 106-RPTHDR
+           END-IF.
+           MOVE SPACES         TO WS-RPT-DETAIL.
+           MOVE FD-SALARY      TO WS-RPT-D-SALARY.
+           MOVE FD-NOTE        TO WS-RPT-D-NOTE.
+           MOVE FD-SENIORITY   TO WS-RPT-D-SENIOR.
+           MOVE FD-AUGMENTATION TO WS-RPT-D-BONUS.
+           WRITE FILERPT11-ENREG FROM WS-RPT-DETAIL.
+           ADD 1 TO WS-RPT-LINE-CNT.
+      *****************************************************************
+      *  This routine starts a new FILERPT11 page : run date, page
+      *  number and column titles.
+      *****************************************************************
+       106-RPTHDR.
+           ADD 1 TO WS-RPT-PAGE.
+           MOVE 0 TO WS-RPT-LINE-CNT.
+           MOVE WS-RPT-RUNDATE TO WS-RPT-HDR-DATE.
+           MOVE WS-RPT-PAGE    TO WS-RPT-HDR-PAGE.
+           WRITE FILERPT11-ENREG FROM WS-RPT-HDR1.
+           WRITE FILERPT11-ENREG FROM WS-RPT-HDR2.
       *****************************************************************
       *  This routine should display variables (if any)
       *****************************************************************
@@ -109,5 +338,33 @@
       *****************************************************************
        300-EXITP.
            DISPLAY "300-EXITP".
+           IF WS-CNT-DUP > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
        300-EXIT.
            EXIT.
+      *****************************************************************
+      *  This routine reports headcount, total prime paid and average
+      *  prime by note (A/B/C), for the payroll cycle summary.
+      *****************************************************************
+       400-SUMMARY.
+           IF WS-CNT-A > 0
+              COMPUTE WS-AVG-A = WS-TOT-A / WS-CNT-A
+           END-IF.
+           IF WS-CNT-B > 0
+              COMPUTE WS-AVG-B = WS-TOT-B / WS-CNT-B
+           END-IF.
+           IF WS-CNT-C > 0
+              COMPUTE WS-AVG-C = WS-TOT-C / WS-CNT-C
+           END-IF.
+           DISPLAY "400-SUMMARY".
+           DISPLAY "    HEADCOUNT      : " WS-CNT-TOTAL.
+           DISPLAY "    TOTAL PRIME    : " WS-TOT-PRIME.
+           DISPLAY "    NOTE A - CNT   : " WS-CNT-A
+                   "  TOT : " WS-TOT-A "  AVG : " WS-AVG-A.
+           DISPLAY "    NOTE B - CNT   : " WS-CNT-B
+                   "  TOT : " WS-TOT-B "  AVG : " WS-AVG-B.
+           DISPLAY "    NOTE C - CNT   : " WS-CNT-C
+                   "  TOT : " WS-TOT-C "  AVG : " WS-AVG-C.
+       400-EXIT.
+           EXIT.
