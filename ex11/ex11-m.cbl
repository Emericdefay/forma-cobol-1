@@ -6,19 +6,95 @@
       * Maintenance Log                                              
       * Date      Author   Maintenance Requirement               
       * --------- -------- --------------------------------------- 
-      * 16/11/22  IBMUSER  Using SYSIN parameter : i.e. 1000    
-      *                                                               
+      * 16/11/22  IBMUSER  Using SYSIN parameter : i.e. 1000
+      * 08/08/26  DEFAY E. Adding note D bracket to PRIMES-YOUNG/OLD,
+      *                    with extra room in PRIMES-YOUNG for more
+      * 08/08/26  DEFAY E. Adding SUSPENSE file for unmatched lookups
+      * 08/08/26  DEFAY E. Adding PRIMEHIST year-over-year prime
+      *                    comparison, keyed on account
+      * 08/08/26  DEFAY E. PJ-ANC now COMP-3, to match FD-SENIORITY
+      *                    of the caller's now-packed SALARIES record
+      * 08/08/26  DEFAY E. Adding PRIMECTL : dated versions of the
+      *                    PRIMES-YOUNG/PRIMES-OLD brackets, keyed on
+      *                    the caller's new PJ-EFDATE parameter, so a
+      *                    prior period can be rerun with its own
+      *                    rates or a new agreement can be previewed
+      *                    ahead of its effective date
+      * 08/08/26  DEFAY E. Widening PJ-COUNTER/SP-COUNTER/PH-COUNTER
+      *                    from PIC 9(02) to PIC 9(07) to match the
+      *                    caller's FD-SALARY - the 2-digit picture
+      *                    wrapped every 100 records, colliding
+      *                    unrelated accounts in SUSPENSE/PRIMEHIST
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM011M.
-       AUTHOR.        DEFAY E. 
-       INSTALLATION.  COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN.  16/11/22. 
-       DATE-COMPILED. 16/11/22. 
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  16/11/22.
+       DATE-COMPILED. 16/11/22.
        SECURITY.      NON-CONFIDENTIAL.
       *****************************************************************
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /    SUSPENSE (unmatched PJ-COUNTER/PJ-NOTE/PJ-ANC combinations)
+           SELECT SUSPENSE
+           ASSIGN TO SUSPENSE
+           FILE STATUS is WS-FS-SUSP.
+      /    PRIMEHIST (last computed prime per account, for a
+      /    year-over-year comparison on the next run)
+           SELECT PRIMEHIST
+           ASSIGN TO PRIMEHIST
+           ORGANIZATION is INDEXED
+           ACCESS MODE is DYNAMIC
+           RECORD KEY is PH-COUNTER
+           FILE STATUS is WS-FS-PRIMEHIST.
+      /    PRIMECTL (dated bonus-bracket versions - one record per
+      /    bracket row per effective date; the row for the highest
+      /    PC-EFDATE not after PJ-EFDATE replaces the matching
+      /    compiled-in PRIMES-YOUNG/PRIMES-OLD entry)
+           SELECT PRIMECTL
+           ASSIGN TO PRIMECTL
+           FILE STATUS is WS-FS-PRIMECTL.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUSPENSE.
+       01  STRUCT-SUSPENSE.
+           02 SP-COUNTER PIC 9(07).
+           02 FILLER     PIC X(01).
+           02 SP-NOTE    PIC X(01).
+           02 FILLER     PIC X(01).
+           02 SP-ANC     PIC 9(07).
+           02 FILLER     PIC X(63).
+       FD PRIMEHIST.
+       01  STRUCT-PRIMEHIST.
+           02 PH-COUNTER   PIC 9(07).
+           02 FILLER       PIC X(01).
+           02 PH-PRIME-CY  PIC 9(07).
+           02 FILLER       PIC X(65).
+       FD PRIMECTL.
+       01  STRUCT-PRIMECTL.
+           02 PC-EFDATE   PIC 9(08).
+           02 FILLER      PIC X(01).
+           02 PC-TABLE    PIC X(01).
+               88 PC-IS-YOUNG VALUE 'Y'.
+               88 PC-IS-OLD   VALUE 'O'.
+           02 FILLER      PIC X(01).
+           02 PC-SEQ      PIC 9(02).
+           02 FILLER      PIC X(01).
+           02 PC-ENTRY    PIC X(19).
+           02 FILLER      PIC X(47).
        WORKING-STORAGE SECTION.
+       01 WS-FS-SUSP      PIC X(02).
+       01 WS-FS-PRIMEHIST PIC X(02).
+       01 WS-PRIME-PY     PIC 9(07) VALUE 0.
+       01 WS-PRIME-VAR    PIC S9(07) VALUE 0.
+       01 WS-FOUND-PY     PIC X(01) VALUE 'N'.
+           88 FOUND-PY     VALUE 'Y'.
+       01 WS-FS-PRIMECTL  PIC X(02).
+           88 PRIMECTL-END VALUE '10'.
+       01 WS-BEST-EFDATE  PIC 9(08) VALUE 0.
       / Primes for seniority <= 4 years
        01  PRIMES-YOUNG.
            05 FILLER PIC X(19) VALUE 'A 0000000 A 0000200'.
@@ -36,9 +112,22 @@
            05 FILLER PIC X(19) VALUE 'C 0000002 A 0000100'.
            05 FILLER PIC X(19) VALUE 'C 0000003 A 0000100'.
            05 FILLER PIC X(19) VALUE 'C 0000004 A 0000100'.
+           05 FILLER PIC X(19) VALUE 'D 0000000 A 0000025'.
+           05 FILLER PIC X(19) VALUE 'D 0000001 A 0000025'.
+           05 FILLER PIC X(19) VALUE 'D 0000002 A 0000050'.
+           05 FILLER PIC X(19) VALUE 'D 0000003 A 0000050'.
+           05 FILLER PIC X(19) VALUE 'D 0000004 A 0000050'.
+      /    Reserved slots 21-25, unused until a PRIMECTL version
+      /    targets them via PC-SEQ - kept blank so they never match
+      /    a real PJ-NOTE/PJ-ANC lookup until populated
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
 
        01  PRIMES-R-YOUNG REDEFINES PRIMES-YOUNG.
-           05 WS-PRIME-ALL OCCURS 15 TIMES INDEXED BY IY.
+           05 WS-PRIME-ALL OCCURS 25 TIMES INDEXED BY IY.
               10 WS-NOTE       PIC X(01).
               10 FILLER        PIC X(01).
               10 WS-ANC        PIC 9(07).
@@ -52,14 +141,22 @@
            05 FILLER PIC X(19) VALUE 'A A 0000400'.
            05 FILLER PIC X(19) VALUE 'B A 0000200'.
            05 FILLER PIC X(19) VALUE 'C A 0000150'.
+           05 FILLER PIC X(19) VALUE 'D A 0000075'.
+      /    Reserved slots for note codes E-G (NUMPARM's CAS goes up
+      /    to IS-G), unused until a PRIMECTL version targets them via
+      /    PC-SEQ - kept blank so they never match a real PJ-NOTE
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
+           05 FILLER PIC X(19) VALUE SPACES.
 
        01  PRIMES-R-OLD REDEFINES PRIMES-OLD.
-           05 WS-PRIME-ALL OCCURS 15 TIMES INDEXED BY IO.
+           05 WS-PRIME-ALL OCCURS 7 TIMES INDEXED BY IO.
               10 WS-NOTE       PIC X(01).
               10 FILLER        PIC X(01).
               10 WS-OPERATION  PIC X(01).
               10 FILLER        PIC X(01).
               10 WS-PRIME-DUE  PIC 9(07).
+              10 FILLER        PIC X(08).
 
       / WS variables 
        01  WS-AUG         PIC 9(07).
@@ -68,22 +165,26 @@
 
        LINKAGE SECTION.
       / Parameter from JCL run 
-       01  PJ-COUNTER     PIC 9(02).
+       01  PJ-COUNTER     PIC 9(07).
        01  PJ-PRIME-I     PIC 9(07).
        01  PJ-NOTE        PIC X(01).
-       01  PJ-ANC         PIC 9(07).
-           88 B0-1 VALUE 0 THRU 1. 
+       01  PJ-ANC         PIC 9(07) COMP-3.
+           88 B0-1 VALUE 0 THRU 1.
            88 B2-4 VALUE 2 THRU 4.
+       01  PJ-EFDATE      PIC 9(08).
        01  LK-PRIME-F     PIC 9(07).
       *****************************************************************
        PROCEDURE DIVISION USING PJ-COUNTER,
                                 PJ-PRIME-I,
                                 PJ-NOTE,
                                 PJ-ANC,
-                                LK-PRIME-F. 
+                                PJ-EFDATE,
+                                LK-PRIME-F.
            PERFORM 000-SETUP THRU 000-EXIT.
+           PERFORM 004-LOADCTL THRU 004-EXIT.
            PERFORM 100-FILER THRU 100-EXIT.
            PERFORM 200-FILER THRU 200-EXIT.
+           PERFORM 250-YOYCOMP THRU 250-EXIT.
            PERFORM 300-DISPL THRU 300-EXIT.
            EXIT PROGRAM.
       *****************************************************************
@@ -95,6 +196,71 @@
        000-EXIT.
            EXIT.
       *****************************************************************
+      *  This routine resolves the bonus-bracket version in effect on
+      *  PJ-EFDATE from PRIMECTL and applies it over the compiled-in
+      *  PRIMES-YOUNG/PRIMES-OLD defaults. A missing PRIMECTL, or one
+      *  with no version dated on or before PJ-EFDATE, leaves the
+      *  compiled-in brackets untouched.
+      *****************************************************************
+       004-LOADCTL.
+           MOVE 0 TO WS-BEST-EFDATE.
+           PERFORM 005-FINDVER THRU 005-EXIT.
+           IF WS-BEST-EFDATE > 0
+              PERFORM 006-APPLYVER THRU 006-EXIT
+           END-IF.
+       004-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine finds the highest PC-EFDATE not after PJ-EFDATE.
+      *****************************************************************
+       005-FINDVER.
+           OPEN INPUT PRIMECTL.
+           IF WS-FS-PRIMECTL = '00'
+              PERFORM UNTIL PRIMECTL-END
+                 READ PRIMECTL
+                    NOT AT END
+                       IF PC-EFDATE NOT > PJ-EFDATE AND
+                          PC-EFDATE > WS-BEST-EFDATE
+                          MOVE PC-EFDATE TO WS-BEST-EFDATE
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PRIMECTL
+           END-IF.
+       005-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine applies every PRIMECTL row for WS-BEST-EFDATE
+      *  over the matching PRIMES-YOUNG/PRIMES-OLD entry.
+      *****************************************************************
+       006-APPLYVER.
+           OPEN INPUT PRIMECTL.
+           IF WS-FS-PRIMECTL = '00'
+              PERFORM UNTIL PRIMECTL-END
+                 READ PRIMECTL
+                    NOT AT END
+                       IF PC-EFDATE = WS-BEST-EFDATE
+                          PERFORM 007-APPLYROW
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE PRIMECTL
+           END-IF.
+       006-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine applies one PRIMECTL row to the resolved table.
+      *****************************************************************
+       007-APPLYROW.
+           EVALUATE TRUE
+              WHEN PC-IS-YOUNG AND PC-SEQ >= 1 AND PC-SEQ <= 25
+                 MOVE PC-ENTRY TO WS-PRIME-ALL OF PRIMES-R-YOUNG
+                                  (PC-SEQ)
+              WHEN PC-IS-OLD AND PC-SEQ >= 1 AND PC-SEQ <= 7
+                 MOVE PC-ENTRY TO WS-PRIME-ALL OF PRIMES-R-OLD
+                                  (PC-SEQ)
+           END-EVALUATE.
+      *****************************************************************
       *  This routine should check if the seniority's of user is > 4 y
       *****************************************************************
        100-FILER.
@@ -110,7 +276,8 @@
       *****************************************************************
        110-OLD-NOTE.
            SEARCH WS-PRIME-ALL OF PRIMES-R-OLD
-                 WHEN WS-NOTE OF PRIMES-R-OLD (IO) = PJ-NOTE 
+                 AT END PERFORM 130-SUSPENSE
+                 WHEN WS-NOTE OF PRIMES-R-OLD (IO) = PJ-NOTE
                     PERFORM 111-OLD-OP
            END-SEARCH.
       *****************************************************************
@@ -131,12 +298,26 @@
       *****************************************************************
        150-YOUNG-ANC-NOTE.
            SEARCH WS-PRIME-ALL OF PRIMES-R-YOUNG
+                 AT END PERFORM 130-SUSPENSE
                  WHEN (WS-ANC OF PRIMES-R-YOUNG (IY) = PJ-ANC  ) AND
                       (WS-NOTE OF PRIMES-R-YOUNG (IY) = PJ-NOTE)
                     PERFORM 151-YOUNG
            END-SEARCH.
       *****************************************************************
-      * Check if it's an addition or a substraction 
+      *  This routine writes an unmatched lookup out to SUSPENSE
+      *****************************************************************
+       130-SUSPENSE.
+           MOVE PJ-COUNTER TO SP-COUNTER.
+           MOVE PJ-NOTE    TO SP-NOTE.
+           MOVE PJ-ANC     TO SP-ANC.
+           OPEN EXTEND SUSPENSE.
+           IF WS-FS-SUSP NOT = '00'
+              OPEN OUTPUT SUSPENSE
+           END-IF.
+           WRITE STRUCT-SUSPENSE.
+           CLOSE SUSPENSE.
+      *****************************************************************
+      * Check if it's an addition or a substraction
       *****************************************************************
        151-YOUNG.
            IF WS-OPERATION OF PRIMES-R-YOUNG (IY) = WS-ADD-STR
@@ -156,6 +337,38 @@
        200-EXIT.
            EXIT.
       *****************************************************************
+      *  This routine compares this run's prime to the one on record
+      *  for the account from the prior run, then rewrites PRIMEHIST
+      *  with the current prime for the next comparison.
+      *****************************************************************
+       250-YOYCOMP.
+           MOVE PJ-COUNTER TO PH-COUNTER.
+           MOVE 'N' TO WS-FOUND-PY.
+           MOVE 0   TO WS-PRIME-PY.
+           OPEN I-O PRIMEHIST.
+           IF WS-FS-PRIMEHIST NOT = '00'
+              OPEN OUTPUT PRIMEHIST
+              CLOSE PRIMEHIST
+              OPEN I-O PRIMEHIST
+           END-IF.
+           READ PRIMEHIST
+              INVALID KEY
+                 CONTINUE
+              NOT INVALID KEY
+                 MOVE 'Y'        TO WS-FOUND-PY
+                 MOVE PH-PRIME-CY TO WS-PRIME-PY
+           END-READ.
+           COMPUTE WS-PRIME-VAR = WS-PRIME-F - WS-PRIME-PY.
+           MOVE WS-PRIME-F TO PH-PRIME-CY.
+           IF FOUND-PY
+              REWRITE STRUCT-PRIMEHIST
+           ELSE
+              WRITE STRUCT-PRIMEHIST
+           END-IF.
+           CLOSE PRIMEHIST.
+       250-EXIT.
+           EXIT.
+      *****************************************************************
       *  This routine should display the final prime.
       *****************************************************************
        300-DISPL.
@@ -163,6 +376,8 @@
            DISPLAY '    PRIME INIT   : ' PJ-PRIME-I,
            DISPLAY '    NOTE         : ' PJ-NOTE,
            DISPLAY '    SENIORITY    : ' PJ-ANC,
-           DISPLAY '    PRIME FINAL  : ' LK-PRIME-F. 
+           DISPLAY '    PRIME FINAL  : ' LK-PRIME-F,
+           DISPLAY '    PRIME PRIOR Y: ' WS-PRIME-PY,
+           DISPLAY '    PRIME VARIANCE: ' WS-PRIME-VAR.
        300-EXIT.
            EXIT.
