@@ -0,0 +1,277 @@
+      *****************************************************************
+      * Program name:    PGM015
+      *
+      * Original author: DEFAY E.
+      *
+      * Purpose : Generic 2-way file compare, driven entirely by
+      *           run-time parameters instead of a PROGRAM-ID built
+      *           for one specific pair of files. PGM014 needs a new
+      *           COPY PGM014FC/PGM014FS REPLACING per file pair at
+      *           compile time; this program instead ACCEPTs the five
+      *           DD names to use and opens them with ASSIGN TO
+      *           DYNAMIC, so operations can point it at any pair of
+      *           files with PGM014FS's record layout without a
+      *           recompile.
+      *
+      * Using :
+      *    - Copybook PGM014FS (record layout only - the SELECT
+      *      clauses here use DYNAMIC assignment, so PGM014FC's
+      *      literal-DD-name SELECT does not apply)
+      *
+      * Maintenance Log
+      * Date      Author   Maintenance Requirement
+      * --------- -------- ---------------------------------------
+      * 08/08/26  DEFAY E. Created, wrapping PGM014's 2-way compare
+      *                    and control-total report in a
+      *                    parameter-driven driver
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PGM015.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /    FILEIN1/FILEIN2 (the two files being compared)
+           SELECT FILEIN1
+           ASSIGN TO DYNAMIC WS-DSN-FILEIN1
+           FILE STATUS is FS-FILEIN1.
+           SELECT FILEIN2
+           ASSIGN TO DYNAMIC WS-DSN-FILEIN2
+           FILE STATUS is FS-FILEIN2.
+      /    FILEOUT1/FILEOUT2/FILEOUT3 (match/FILEIN1-only/FILEIN2-only)
+           SELECT FILEOUT1
+           ASSIGN TO DYNAMIC WS-DSN-FILEOUT1
+           FILE STATUS is FS-FILEOUT1.
+           SELECT FILEOUT2
+           ASSIGN TO DYNAMIC WS-DSN-FILEOUT2
+           FILE STATUS is FS-FILEOUT2.
+           SELECT FILEOUT3
+           ASSIGN TO DYNAMIC WS-DSN-FILEOUT3
+           FILE STATUS is FS-FILEOUT3.
+      /    FILEOUT4 (control-total report)
+           SELECT FILEOUT4
+           ASSIGN TO DYNAMIC WS-DSN-FILEOUT4
+           FILE STATUS is FS-FILEOUT4.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+      / FILEIN1
+       COPY PGM014FS REPLACING ==()== BY ==FILEIN1==.
+      / FILEIN2
+       COPY PGM014FS REPLACING ==()== BY ==FILEIN2==.
+      / FILEOUT1
+       COPY PGM014FS REPLACING ==()== BY ==FILEOUT1==.
+      / FILEOUT2
+       COPY PGM014FS REPLACING ==()== BY ==FILEOUT2==.
+      / FILEOUT3
+       COPY PGM014FS REPLACING ==()== BY ==FILEOUT3==.
+      / FILEOUT4 (control-total report)
+       FD FILEOUT4
+           RECORD CONTAINS 80 CHARACTERS.
+       01 FILEOUT4-ENREG PIC X(80).
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      / DD NAMES SUPPLIED AT RUN TIME
+       01 WS-DSN-FILEIN1  PIC X(64).
+       01 WS-DSN-FILEIN2  PIC X(64).
+       01 WS-DSN-FILEOUT1 PIC X(64).
+       01 WS-DSN-FILEOUT2 PIC X(64).
+       01 WS-DSN-FILEOUT3 PIC X(64).
+       01 WS-DSN-FILEOUT4 PIC X(64).
+      / FILES STATUS
+       01 FILEIN-STATUS.
+           05 FS-FILEIN1     PIC X(2).
+               88 FS-FC-F1     VALUE '10'.
+           05 FS-FILEIN2     PIC X(2).
+               88 FS-FC-F2     VALUE '10'.
+       01 FILEOUT-UNUSED-STATUS.
+           05 FS-FILEOUT1    PIC X(2).
+           05 FS-FILEOUT2    PIC X(2).
+           05 FS-FILEOUT3    PIC X(2).
+           05 FS-FILEOUT4    PIC X(2).
+      / CONTROL-TOTAL COUNTERS FOR THE FILEOUT4 SUMMARY REPORT
+       01 WS-CNT-MATCH  PIC 9(07) VALUE 0.
+       01 WS-CNT-F1ONLY PIC 9(07) VALUE 0.
+       01 WS-CNT-F2ONLY PIC 9(07) VALUE 0.
+       01 WS-REPORT-LINE.
+           05 WS-RPT-LABEL PIC X(26).
+           05 WS-RPT-CNT   PIC ZZZZZZ9.
+           05 FILLER       PIC X(47).
+
+      *****************************************************************
+      *  Program : Setup, run main routine and exit.
+      *
+      *    Main purpose
+      *    - 0xx : Input/Output section
+      *    - 1xx : Compare files
+      *    - 9xx : Close files
+      *
+      *    Input/Output managment
+      *    - x1x : Perform a READ
+      *    - x2x : Perform a WRITE
+      *
+      *    Specials
+      *    - xxx : OTHERS
+      *****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 000-PARAM
+           PERFORM 001-IOPEN
+           PERFORM 002-OOPEN
+           PERFORM 100-FILES
+           PERFORM 900-REPORT
+           PERFORM 999-FCLOS
+           GOBACK
+           .
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      *  Routine 0 : Setting up the program with Params & Files.
+      *****************************************************************
+
+       000-PARAM.
+      *****************************************************************
+      *  This routine accepts the 6 DD names to compare/report with
+           ACCEPT WS-DSN-FILEIN1.
+           ACCEPT WS-DSN-FILEIN2.
+           ACCEPT WS-DSN-FILEOUT1.
+           ACCEPT WS-DSN-FILEOUT2.
+           ACCEPT WS-DSN-FILEOUT3.
+           ACCEPT WS-DSN-FILEOUT4
+           .
+
+      *****************************************************************
+      *  Those routines should manage file opening (if any)
+       001-IOPEN.
+           OPEN INPUT  FILEIN1,
+                       FILEIN2
+           .
+       002-OOPEN.
+           OPEN OUTPUT FILEOUT1,
+                       FILEOUT2,
+                       FILEOUT3
+           .
+
+       010-READ.
+      *****************************************************************
+      *  This routine should manage file reading
+           READ FILEIN1
+           READ FILEIN2
+           .
+      *****************************************************************
+
+      *****************************************************************
+      *  Routine 1 : Read, compare 2 files and write in 3 other files.
+      *****************************************************************
+       100-FILES.
+      *****************************************************************
+      *  This routine should read files 1 & 2 until one is finish (LbL)
+           PERFORM UNTIL (FS-FC-F1 OR FS-FC-F2)
+                PERFORM 010-READ
+                PERFORM 101-COMPARE
+           END-PERFORM
+           .
+
+       101-COMPARE.
+      *****************************************************************
+      *  This routine should check files-status
+           EVALUATE TRUE
+               WHEN NOT (FS-FC-F1 OR FS-FC-F2)
+                  PERFORM 102-COMPARE1TO2
+               WHEN NOT FS-FC-F1 AND     FS-FC-F2
+                  PERFORM 111-MOVE1OUT2-AFTER
+               WHEN     FS-FC-F1 OR  NOT FS-FC-F2
+                  PERFORM 112-MOVE2OUT3-AFTER
+           END-EVALUATE
+           .
+
+       102-COMPARE1TO2.
+      *****************************************************************
+      *  This routine should compare if line from f1 & f2 are the same
+           EVALUATE FILEIN1-ENREG
+              WHEN  FILEIN2-ENREG
+                 PERFORM 122-MOVE12OUT1
+              WHEN OTHER
+                 PERFORM 123-MOVE1OUT2
+                 PERFORM 124-MOVE2OUT3
+           END-EVALUATE
+           .
+
+       111-MOVE1OUT2-AFTER.
+      *****************************************************************
+      *  This routine should finish read FILEIN1 until its end.
+           PERFORM UNTIL FS-FC-F1
+              PERFORM 123-MOVE1OUT2
+              PERFORM 010-READ
+           END-PERFORM
+           .
+
+       112-MOVE2OUT3-AFTER.
+      *****************************************************************
+      *  This routine should finish read FILEIN2 until its end.
+           PERFORM UNTIL FS-FC-F2
+              PERFORM 124-MOVE2OUT3
+              PERFORM 010-READ
+           END-PERFORM
+           .
+
+       122-MOVE12OUT1.
+      *****************************************************************
+      *  This routine should write data from FILEIN1 to file FILEOUT1
+           WRITE FILEOUT1-ENREG FROM FILEIN1-ENREG.
+           ADD 1 TO WS-CNT-MATCH
+           .
+
+       123-MOVE1OUT2.
+      *****************************************************************
+      *  This routine should write data from FILEIN1 to file FILEOUT2
+           WRITE FILEOUT2-ENREG FROM FILEIN1-ENREG.
+           ADD 1 TO WS-CNT-F1ONLY
+           .
+
+       124-MOVE2OUT3.
+      *****************************************************************
+      *  This routine should write data from FILEIN2 to file FILEOUT3
+           WRITE FILEOUT3-ENREG FROM FILEIN2-ENREG.
+           ADD 1 TO WS-CNT-F2ONLY
+           .
+
+      *****************************************************************
+      *  Routine 3 : Print the FILEOUT4 control-total summary report.
+      *****************************************************************
+       900-REPORT.
+           OPEN OUTPUT FILEOUT4.
+           MOVE SPACES                     TO WS-REPORT-LINE.
+           MOVE 'MATCHED RECORDS         :' TO WS-RPT-LABEL.
+           MOVE WS-CNT-MATCH                TO WS-RPT-CNT.
+           WRITE FILEOUT4-ENREG FROM WS-REPORT-LINE.
+           MOVE SPACES                     TO WS-REPORT-LINE.
+           MOVE 'FILEIN1-ONLY RECORDS     :' TO WS-RPT-LABEL.
+           MOVE WS-CNT-F1ONLY                TO WS-RPT-CNT.
+           WRITE FILEOUT4-ENREG FROM WS-REPORT-LINE.
+           MOVE SPACES                     TO WS-REPORT-LINE.
+           MOVE 'FILEIN2-ONLY RECORDS     :' TO WS-RPT-LABEL.
+           MOVE WS-CNT-F2ONLY                TO WS-RPT-CNT.
+           WRITE FILEOUT4-ENREG FROM WS-REPORT-LINE.
+           CLOSE FILEOUT4
+           .
+
+      *****************************************************************
+      *  Routine 2 : Close files before closing the program.
+      *****************************************************************
+       999-FCLOS.
+           CLOSE FILEIN1,
+                 FILEIN2,
+                 FILEOUT1,
+                 FILEOUT2,
+                 FILEOUT3
+           .
