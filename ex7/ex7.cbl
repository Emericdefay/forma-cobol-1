@@ -6,8 +6,13 @@
       * Maintenance Log                                              
       * Date      Author   Maintenance Requirement               
       * --------- -------- --------------------------------------- 
-      * 15/11/22  IBMUSER  Created for practice       
-      *                                                               
+      * 15/11/22  IBMUSER  Created for practice
+      * 08/08/26  DEFAY E. Adding '#' (urgent) and '!' (hold) flags
+      *                    alongside the existing '@' action code
+      * 08/08/26  DEFAY E. Scanning the whole file instead of just the
+      *                    first record
+      * 08/08/26  DEFAY E. Moving the account record layout to the
+      *                    shared ACCTFS copybook
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM007.
@@ -21,27 +26,20 @@
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL.
            SELECT NOMFIC
-           ASSIGN TO FILEIN.
+           ASSIGN TO FILEIN
+           FILE STATUS is WS-FS-STATUS.
        DATA DIVISION.
-       FILE SECTION. 
+       FILE SECTION.
        FD NOMFIC.
-       01  STRUCT-FICHIER.
-           02 F-COMPTE   PIC 9(06).
-           02 F-NOM      PIC X(15).
-           02 F-SOLDER   PIC 9(07).
-           02 F-DT-MVT   PIC X(10).
-           02 F-ETAT     PIC X(01).
-           02 F-DEPT     PIC 9(02).
-           02 F-LIBRE    PIC X(39).
+       COPY ACCTFS REPLACING ==()== BY ==FICHIER==.
       *****************************************************************
        WORKING-STORAGE SECTION.
+       01  WS-FS-STATUS  PIC X(02).
+           88 F-END-READ VALUE '10'.
       *****************************************************************
        PROCEDURE DIVISION.
            PERFORM 000-OFILE.
-           PERFORM 000-RFILE.
-           PERFORM 000-STEP1 THRU 000-EXIT.
-           PERFORM 100-STEP2 THRU 100-EXIT.
-           PERFORM 200-STEP3 THRU 200-EXIT.
+           PERFORM 100-FILER THRU 100-EXIT.
            PERFORM 300-STEP4 THRU 300-EXIT.
            PERFORM 000-CFILE.
            GOBACK.
@@ -50,39 +48,39 @@
       *****************************************************************
        000-OFILE.
            OPEN INPUT NOMFIC.
-       000-RFILE.
-           READ NOMFIC.
        000-CFILE.
            CLOSE NOMFIC.
       *****************************************************************
-      *  This routine should read file on the first line, detect if @
+      *  This routine should iterate over the file, record by record
+      *****************************************************************
+       100-FILER.
+           PERFORM UNTIL F-END-READ
+              READ NOMFIC
+                 NOT AT END
+                    PERFORM 000-STEP1 THRU 000-EXIT
+              END-READ
+           END-PERFORM.
+       100-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine should check each record and detect its flag
       *****************************************************************
        000-STEP1.
            DISPLAY "000-STEP1 : ACCEPT VARS".
            EVALUATE F-ETAT
-               WHEN '@' 
-                  PERFORM 400-ACT THRU 400-EXIT
+               WHEN '@'
+                  PERFORM 400-ACT     THRU 400-EXIT
+               WHEN '#'
+                  PERFORM 410-URGENT  THRU 410-EXIT
+               WHEN '!'
+                  PERFORM 420-HOLD    THRU 420-EXIT
                WHEN OTHER
                   CONTINUE
            END-EVALUATE.
        000-EXIT.
            EXIT.
       *****************************************************************
-      *  This routine should display variables
-      *****************************************************************
-       100-STEP2.
-           DISPLAY "100-STEP2 : DISPLAY VARS".
-       100-EXIT.
-           EXIT.
-      *****************************************************************
-      *  This routine should check (WS-O)peration and choose subroutine
-      *****************************************************************
-       200-STEP3.
-           DISPLAY "100-STEP2 : CONDITIONS".
-       200-EXIT.
-           EXIT.
-      *****************************************************************
-      *  This routine should close the program 
+      *  This routine should close the program
       *****************************************************************
        300-STEP4.
            DISPLAY "200-STEP3 : EXIT".
@@ -96,3 +94,17 @@
            DISPLAY STRUCT-FICHIER .
        400-EXIT.
            EXIT.
+      *****************************************************************
+      *  This routine should display an urgent record.
+      *****************************************************************
+       410-URGENT.
+           DISPLAY 'URGENT  : ' STRUCT-FICHIER.
+       410-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine should display a held record.
+      *****************************************************************
+       420-HOLD.
+           DISPLAY 'HOLD    : ' STRUCT-FICHIER.
+       420-EXIT.
+           EXIT.
