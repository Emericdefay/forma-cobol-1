@@ -0,0 +1,169 @@
+      *****************************************************************
+      * Program name:    PGM016
+      *
+      * Original author: DEFAY E.
+      *
+      * Purpose : Nightly batch-window controller. Runs the account
+      *           split (PGM008), the payroll cycle (PGM010 then
+      *           PGM011) and the mismatch compare (PGM014) as one
+      *           chain, one step at a time, and stops the chain the
+      *           first time a step's RETURN-CODE shows exceptions
+      *           (per the RETURN-CODE 4/8 convention shared across
+      *           those programs). A consolidated report of what ran,
+      *           what was skipped and each step's RETURN-CODE is
+      *           written to FILEOUT4 regardless of how far the chain
+      *           got.
+      *
+      * Maintenance Log
+      * Date      Author   Maintenance Requirement
+      * --------- -------- ---------------------------------------
+      * 08/08/26  DEFAY E. Created, chaining PGM008/PGM010/PGM011/
+      *                    PGM014 for the nightly batch window
+      * 08/08/26  DEFAY E. Scaling CALL "SYSTEM"'s RETURN-CODE back
+      *                    down to the step's real exit code before
+      *                    logging it, instead of the raw wait status
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PGM016.
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  08/08/26.
+       DATE-COMPILED. 08/08/26.
+       SECURITY.      NON-CONFIDENTIAL.
+
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /    FILEOUT4 (consolidated chain report)
+           SELECT FILEOUT4
+           ASSIGN TO FILEOUT4.
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILEOUT4
+           RECORD CONTAINS 80 CHARACTERS.
+       01 FILEOUT4-ENREG PIC X(80).
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+      / ONE ENTRY PER CHAIN STEP, LOGGED AS EACH STEP IS ATTEMPTED
+       01 WS-STEP-TABLE.
+           05 WS-STEP-ENTRY OCCURS 4 TIMES INDEXED BY WS-STEP-IX.
+               10 WS-STEP-NAME   PIC X(08).
+               10 WS-STEP-STATUS PIC X(08).
+               10 WS-STEP-RC     PIC S9(04).
+       01 WS-STEP-COUNT   PIC 9(02) VALUE 0.
+      / CHAIN CONTROL
+       01 WS-CHAIN-SW     PIC X(01) VALUE 'N'.
+           88 CHAIN-STOPPED VALUE 'Y'.
+       01 WS-STEP-CMD     PIC X(80).
+      / REPORT LINE
+       01 WS-REPORT-LINE.
+           05 WS-RPT-NAME   PIC X(08).
+           05 FILLER        PIC X(02).
+           05 WS-RPT-STATUS PIC X(08).
+           05 FILLER        PIC X(02).
+           05 WS-RPT-LABEL  PIC X(16) VALUE 'RETURN-CODE : '.
+           05 WS-RPT-RC     PIC ---9.
+           05 FILLER        PIC X(41).
+
+      *****************************************************************
+      *  Program : Run the nightly chain, then report and exit.
+      *
+      *    Main purpose
+      *    - 0xx : Input/Output section
+      *    - 1xx : Run the chain
+      *    - 9xx : Report and close
+      *****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 100-CHAIN
+           PERFORM 900-REPORT
+           GOBACK
+           .
+      *                                                               *
+      *****************************************************************
+
+      *****************************************************************
+      *  Routine 1 : Run each step in turn, stopping the chain as
+      *              soon as one step's RETURN-CODE shows exceptions.
+      *****************************************************************
+       100-CHAIN.
+           PERFORM 110-STEP-PGM008.
+           IF NOT CHAIN-STOPPED
+              PERFORM 120-STEP-PGM010
+           END-IF.
+           IF NOT CHAIN-STOPPED
+              PERFORM 130-STEP-PGM011
+           END-IF.
+           IF NOT CHAIN-STOPPED
+              PERFORM 140-STEP-PGM014
+           END-IF
+           .
+
+       110-STEP-PGM008.
+           MOVE 'PGM008' TO WS-STEP-CMD.
+           PERFORM 190-RUNSTEP
+           .
+
+       120-STEP-PGM010.
+           MOVE 'PGM010' TO WS-STEP-CMD.
+           PERFORM 190-RUNSTEP
+           .
+
+       130-STEP-PGM011.
+           MOVE 'PGM011' TO WS-STEP-CMD.
+           PERFORM 190-RUNSTEP
+           .
+
+       140-STEP-PGM014.
+           MOVE 'PGM014' TO WS-STEP-CMD.
+           PERFORM 190-RUNSTEP
+           .
+
+      *****************************************************************
+      *  This routine invokes the step named in WS-STEP-CMD as its
+      *  own run unit (CALL "SYSTEM"), logs its outcome to the step
+      *  table, and stops the chain if RETURN-CODE shows exceptions.
+      *****************************************************************
+       190-RUNSTEP.
+           SET WS-STEP-IX UP BY 1.
+           ADD 1 TO WS-STEP-COUNT.
+           MOVE WS-STEP-CMD  TO WS-STEP-NAME (WS-STEP-IX).
+           MOVE 'RAN'        TO WS-STEP-STATUS (WS-STEP-IX).
+           CALL 'SYSTEM' USING WS-STEP-CMD.
+           DIVIDE RETURN-CODE BY 256 GIVING WS-STEP-RC (WS-STEP-IX).
+           IF WS-STEP-RC (WS-STEP-IX) >= 4
+              MOVE 'Y' TO WS-CHAIN-SW
+           END-IF
+           .
+
+      *****************************************************************
+      *  Routine 9 : Write the consolidated chain report, one line
+      *              per step attempted plus one for each step the
+      *              chain stop left un-run.
+      *****************************************************************
+       900-REPORT.
+           OPEN OUTPUT FILEOUT4.
+           PERFORM VARYING WS-STEP-IX FROM 1 BY 1
+                   UNTIL WS-STEP-IX > WS-STEP-COUNT
+              MOVE SPACES                    TO WS-REPORT-LINE
+              MOVE WS-STEP-NAME (WS-STEP-IX)   TO WS-RPT-NAME
+              MOVE WS-STEP-STATUS (WS-STEP-IX) TO WS-RPT-STATUS
+              MOVE WS-STEP-RC (WS-STEP-IX)     TO WS-RPT-RC
+              WRITE FILEOUT4-ENREG FROM WS-REPORT-LINE
+           END-PERFORM.
+           IF CHAIN-STOPPED
+              MOVE SPACES TO WS-REPORT-LINE
+              MOVE 'CHAIN STOPPED - REMAINING STEPS NOT RUN'
+                   TO WS-REPORT-LINE
+              WRITE FILEOUT4-ENREG FROM WS-REPORT-LINE
+           END-IF.
+           CLOSE FILEOUT4.
+           IF CHAIN-STOPPED
+              MOVE 4 TO RETURN-CODE
+           ELSE
+              MOVE 0 TO RETURN-CODE
+           END-IF
+           .
