@@ -6,94 +6,516 @@
       * Maintenance Log                                              
       * Date      Author   Maintenance Requirement               
       * --------- -------- --------------------------------------- 
-      * 16/11/22  IBMUSER  Using SYSIN parameter : i.e. 75    
-      *                                                               
+      * 16/11/22  IBMUSER  Using SYSIN parameter : i.e. 75
+      * 08/08/26  DEFAY E. Adding FILEEXC : Reject unknown PJ-DEPT
+      * 08/08/26  DEFAY E. Full dept table: 01-95 national coverage
+      * 08/08/26  DEFAY E. Adding PJ-MODE  : Batch mode via FILEDEPTIN
+      * 08/08/26  DEFAY E. Adding FILEDEPTEXT: runtime-loaded extra
+      *                    code/name pairs appended to the table
+      * 08/08/26  DEFAY E. Adding PJ-KEY : partial name-search mode
+      *                    against WS-NOM-DEPT
+      * 08/08/26  DEFAY E. Setting RETURN-CODE : 4 when a lookup was
+      *                    written to FILEEXC
+      * 08/08/26  DEFAY E. Adding PJ-MODE 'M' : maintenance transaction
+      *                    (add/rename/remove) against a real DEPTMSTR
+      *                    master file, loaded into WS-DEPT-TABLE at
+      *                    execution time instead of a recompile
+      *
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.    PGM009.
-       AUTHOR.        DEFAY E. 
-       INSTALLATION.  COBOL DEVELOPMENT CENTER. 
-       DATE-WRITTEN.  16/11/22. 
-       DATE-COMPILED. 16/11/22. 
+       AUTHOR.        DEFAY E.
+       INSTALLATION.  COBOL DEVELOPMENT CENTER.
+       DATE-WRITTEN.  16/11/22.
+       DATE-COMPILED. 16/11/22.
        SECURITY.      NON-CONFIDENTIAL.
       *****************************************************************
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      /    FILEEXC (departments looked up but not found)
+           SELECT FILEEXC
+           ASSIGN TO FILEEXC
+           FILE STATUS is WS-FS-EXC.
+      /    FILEDEPTIN (batch mode: list of department codes to look up)
+           SELECT FILEDEPTIN
+           ASSIGN TO FILEDEPTIN
+           FILE STATUS is WS-FS-DEPTIN.
+      /    FILEDEPTEXT (optional control file of extra code/name pairs)
+           SELECT FILEDEPTEXT
+           ASSIGN TO FILEDEPTEXT
+           FILE STATUS is WS-FS-DEPTEXT.
+      /    DEPTMSTR (real department master, maintained by PJ-MODE 'M'
+      /    transactions and loaded into WS-DEPT-TABLE every run)
+           SELECT DEPTMSTR
+           ASSIGN TO DEPTMSTR
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS DM-DEPT
+           FILE STATUS is WS-FS-DEPTMSTR.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILEEXC.
+       01  STRUCT-FILEEXC.
+           02 FE-DEPT    PIC 9(02).
+           02 FILLER     PIC X(01).
+           02 FE-MSG     PIC X(20) VALUE 'NOT FOUND'.
+       FD FILEDEPTIN.
+       01  STRUCT-DEPTIN.
+           02 FI-DEPT    PIC 9(02).
+           02 FILLER     PIC X(78).
+       FD FILEDEPTEXT.
+       01  STRUCT-DEPTEXT.
+           02 DX-DEPT    PIC 9(02).
+           02 FILLER     PIC X(01).
+           02 DX-NOM     PIC X(25).
+           02 FILLER     PIC X(52).
+       FD DEPTMSTR.
+       01  STRUCT-DEPTMSTR.
+           02 DM-DEPT    PIC 9(02).
+           02 FILLER     PIC X(01).
+           02 DM-NOM     PIC X(25).
+           02 FILLER     PIC X(52).
        WORKING-STORAGE SECTION.
-      / Departments of HELL
+       01  WS-TABLE-COUNT PIC 9(03) VALUE 95.
+      / Full national department list (metropolitan 01-95, Corse kept
+      / as numeric 20 - WS-NUM-DEPT is PIC 9(02), no room for 2A/2B)
        01  DEPARTEMENTS-IDF.
-           05 FILLER PIC X(25) VALUE '75 Paris'.
-           05 FILLER PIC X(25) VALUE '77 Seine-et-Marne'.
-           05 FILLER PIC X(25) VALUE '78 Yvelines'.
-           05 FILLER PIC X(25) VALUE '91 Essonne'.
-           05 FILLER PIC X(25) VALUE '92 Hauts-de-Seine'.
-           05 FILLER PIC X(25) VALUE '93 Seine-Saint-Denis'.
-           05 FILLER PIC X(25) VALUE '94 Val-de-Marne'.
-           05 FILLER PIC X(25) VALUE "95 Val-d'Oise".
+           05 FILLER PIC X(28) VALUE '01 Ain'.
+           05 FILLER PIC X(28) VALUE '02 Aisne'.
+           05 FILLER PIC X(28) VALUE '03 Allier'.
+           05 FILLER PIC X(28) VALUE '04 Alpes-de-Haute-Provence'.
+           05 FILLER PIC X(28) VALUE '05 Hautes-Alpes'.
+           05 FILLER PIC X(28) VALUE '06 Alpes-Maritimes'.
+           05 FILLER PIC X(28) VALUE '07 Ardeche'.
+           05 FILLER PIC X(28) VALUE '08 Ardennes'.
+           05 FILLER PIC X(28) VALUE '09 Ariege'.
+           05 FILLER PIC X(28) VALUE '10 Aube'.
+           05 FILLER PIC X(28) VALUE '11 Aude'.
+           05 FILLER PIC X(28) VALUE '12 Aveyron'.
+           05 FILLER PIC X(28) VALUE '13 Bouches-du-Rhone'.
+           05 FILLER PIC X(28) VALUE '14 Calvados'.
+           05 FILLER PIC X(28) VALUE '15 Cantal'.
+           05 FILLER PIC X(28) VALUE '16 Charente'.
+           05 FILLER PIC X(28) VALUE '17 Charente-Maritime'.
+           05 FILLER PIC X(28) VALUE '18 Cher'.
+           05 FILLER PIC X(28) VALUE '19 Correze'.
+           05 FILLER PIC X(28) VALUE '20 Corse'.
+           05 FILLER PIC X(28) VALUE "21 Cote-d'Or".
+           05 FILLER PIC X(28) VALUE "22 Cotes-d'Armor".
+           05 FILLER PIC X(28) VALUE '23 Creuse'.
+           05 FILLER PIC X(28) VALUE '24 Dordogne'.
+           05 FILLER PIC X(28) VALUE '25 Doubs'.
+           05 FILLER PIC X(28) VALUE '26 Drome'.
+           05 FILLER PIC X(28) VALUE '27 Eure'.
+           05 FILLER PIC X(28) VALUE '28 Eure-et-Loir'.
+           05 FILLER PIC X(28) VALUE '29 Finistere'.
+           05 FILLER PIC X(28) VALUE '30 Gard'.
+           05 FILLER PIC X(28) VALUE '31 Haute-Garonne'.
+           05 FILLER PIC X(28) VALUE '32 Gers'.
+           05 FILLER PIC X(28) VALUE '33 Gironde'.
+           05 FILLER PIC X(28) VALUE '34 Herault'.
+           05 FILLER PIC X(28) VALUE '35 Ille-et-Vilaine'.
+           05 FILLER PIC X(28) VALUE '36 Indre'.
+           05 FILLER PIC X(28) VALUE '37 Indre-et-Loire'.
+           05 FILLER PIC X(28) VALUE '38 Isere'.
+           05 FILLER PIC X(28) VALUE '39 Jura'.
+           05 FILLER PIC X(28) VALUE '40 Landes'.
+           05 FILLER PIC X(28) VALUE '41 Loir-et-Cher'.
+           05 FILLER PIC X(28) VALUE '42 Loire'.
+           05 FILLER PIC X(28) VALUE '43 Haute-Loire'.
+           05 FILLER PIC X(28) VALUE '44 Loire-Atlantique'.
+           05 FILLER PIC X(28) VALUE '45 Loiret'.
+           05 FILLER PIC X(28) VALUE '46 Lot'.
+           05 FILLER PIC X(28) VALUE '47 Lot-et-Garonne'.
+           05 FILLER PIC X(28) VALUE '48 Lozere'.
+           05 FILLER PIC X(28) VALUE '49 Maine-et-Loire'.
+           05 FILLER PIC X(28) VALUE '50 Manche'.
+           05 FILLER PIC X(28) VALUE '51 Marne'.
+           05 FILLER PIC X(28) VALUE '52 Haute-Marne'.
+           05 FILLER PIC X(28) VALUE '53 Mayenne'.
+           05 FILLER PIC X(28) VALUE '54 Meurthe-et-Moselle'.
+           05 FILLER PIC X(28) VALUE '55 Meuse'.
+           05 FILLER PIC X(28) VALUE '56 Morbihan'.
+           05 FILLER PIC X(28) VALUE '57 Moselle'.
+           05 FILLER PIC X(28) VALUE '58 Nievre'.
+           05 FILLER PIC X(28) VALUE '59 Nord'.
+           05 FILLER PIC X(28) VALUE '60 Oise'.
+           05 FILLER PIC X(28) VALUE '61 Orne'.
+           05 FILLER PIC X(28) VALUE '62 Pas-de-Calais'.
+           05 FILLER PIC X(28) VALUE '63 Puy-de-Dome'.
+           05 FILLER PIC X(28) VALUE '64 Pyrenees-Atlantiques'.
+           05 FILLER PIC X(28) VALUE '65 Hautes-Pyrenees'.
+           05 FILLER PIC X(28) VALUE '66 Pyrenees-Orientales'.
+           05 FILLER PIC X(28) VALUE '67 Bas-Rhin'.
+           05 FILLER PIC X(28) VALUE '68 Haut-Rhin'.
+           05 FILLER PIC X(28) VALUE '69 Rhone'.
+           05 FILLER PIC X(28) VALUE '70 Haute-Saone'.
+           05 FILLER PIC X(28) VALUE '71 Saone-et-Loire'.
+           05 FILLER PIC X(28) VALUE '72 Sarthe'.
+           05 FILLER PIC X(28) VALUE '73 Savoie'.
+           05 FILLER PIC X(28) VALUE '74 Haute-Savoie'.
+           05 FILLER PIC X(28) VALUE '75 Paris'.
+           05 FILLER PIC X(28) VALUE '76 Seine-Maritime'.
+           05 FILLER PIC X(28) VALUE '77 Seine-et-Marne'.
+           05 FILLER PIC X(28) VALUE '78 Yvelines'.
+           05 FILLER PIC X(28) VALUE '79 Deux-Sevres'.
+           05 FILLER PIC X(28) VALUE '80 Somme'.
+           05 FILLER PIC X(28) VALUE '81 Tarn'.
+           05 FILLER PIC X(28) VALUE '82 Tarn-et-Garonne'.
+           05 FILLER PIC X(28) VALUE '83 Var'.
+           05 FILLER PIC X(28) VALUE '84 Vaucluse'.
+           05 FILLER PIC X(28) VALUE '85 Vendee'.
+           05 FILLER PIC X(28) VALUE '86 Vienne'.
+           05 FILLER PIC X(28) VALUE '87 Haute-Vienne'.
+           05 FILLER PIC X(28) VALUE '88 Vosges'.
+           05 FILLER PIC X(28) VALUE '89 Yonne'.
+           05 FILLER PIC X(28) VALUE '90 Territoire de Belfort'.
+           05 FILLER PIC X(28) VALUE '91 Essonne'.
+           05 FILLER PIC X(28) VALUE '92 Hauts-de-Seine'.
+           05 FILLER PIC X(28) VALUE '93 Seine-Saint-Denis'.
+           05 FILLER PIC X(28) VALUE '94 Val-de-Marne'.
+           05 FILLER PIC X(28) VALUE "95 Val-d'Oise".
       / Copy of HELL -> Switzerland?
-       01  TABLEAU REDEFINES DEPARTEMENTS-IDF.
-           05 WS-ELEMENT OCCURS 8 TIMES INDEXED BY I.
+       01  TABLEAU-LIT REDEFINES DEPARTEMENTS-IDF.
+           05 WS-ELEMENT-LIT PIC X(28) OCCURS 95 TIMES.
+      / Searchable working table: the 95 compile-time entries above,
+      / plus room for code/name pairs appended at runtime from
+      / FILEDEPTEXT and DEPTMSTR (see WS-TABLE-COUNT, 010-INITTAB,
+      / 003-LOADEXT and 005-LOADMSTR). DEPTMSTR entries are always
+      / loaded last, so 110-CHECK's newest-first scan sees a
+      / maintained add/rename/remove before the original entry.
+       01  WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 95 TO 250 TIMES
+              DEPENDING ON WS-TABLE-COUNT INDEXED BY I.
               10 WS-NUM-DEPT   PIC 9(02).
               10 FILLER        PIC X(01).
-              10 WS-NOM-DEPT   PIC X(22).
-      / WS variables 
+              10 WS-NOM-DEPT   PIC X(25).
+      / WS variables
        01  WS-TABLE-IX    PIC 9(05).
+       01  WS-COPY-IX     PIC 9(03).
        01  WS-FS-RL       PIC 9(05) VALUE 0.
        01  WS-FS-TL       PIC 9(05) VALUE 0.
        01  WS-FS-FL       PIC 9(05) VALUE 0.
-      / Parameter from JCL run 
+       01  WS-FS-EXC      PIC X(02).
+       01  WS-CNT-EXC     PIC 9(05) VALUE 0.
+       01  WS-FS-DEPTIN   PIC X(02).
+           88 DEPTIN-END  VALUE '10'.
+       01  WS-FS-DEPTEXT  PIC X(02).
+           88 DEPTEXT-END VALUE '10'.
+       01  WS-FS-DEPTMSTR PIC X(02).
+           88 DEPTMSTR-END VALUE '10'.
+       01  WS-NEW-DM-NOM  PIC X(25).
+      / Parameter from JCL run
        01  PJ-DEPT        PIC 9(02).
+       01  PJ-MODE        PIC X(01).
+           88 IS-BATCH    VALUE 'B'.
+           88 IS-MAINT    VALUE 'M'.
+       01  PJ-KEY         PIC X(01).
+           88 IS-BY-NAME  VALUE 'N'.
+       01  PJ-NOM         PIC X(25).
+       01  PJ-NOM-LEN     PIC 9(02).
+      / Maintenance transaction parameters (PJ-MODE 'M' only)
+       01  PJ-MAINT-ACTION PIC X(01).
+           88 MAINT-DELETE VALUE 'D'.
+       01  PJ-MAINT-DEPT   PIC 9(02).
+       01  PJ-MAINT-NOM    PIC X(25).
       / Defaults values to parameters
-       01  PJ-DEPT-DEF    PIC 9(02) VALUE 75. 
+       01  PJ-DEPT-DEF    PIC 9(02) VALUE 75.
+       01  PJ-MODE-DEF    PIC X(01) VALUE 'S'.
+       01  PJ-KEY-DEF     PIC X(01) VALUE 'C'.
+       01  PJ-NOM-DEF     PIC X(25) VALUE 'Paris'.
+      / Switch for the name-search routines
+       01  WS-NAME-FOUND  PIC X(01) VALUE 'N'.
+           88 NAME-FOUND  VALUE 'Y'.
+      / Switches for the department-code lookup in 110-CHECK
+       01  WS-DEPT-MATCH-SW PIC X(01) VALUE 'N'.
+           88 DEPT-MATCHED  VALUE 'Y'.
+       01  WS-DEPT-FOUND-SW PIC X(01) VALUE 'N'.
+           88 DEPT-FOUND    VALUE 'Y'.
       *****************************************************************
        PROCEDURE DIVISION.
+           PERFORM 010-INITTAB THRU 010-EXIT.
            PERFORM 000-PARMS THRU 000-EXIT.
-           PERFORM 100-FILER THRU 100-EXIT.
-           PERFORM 200-DISPV THRU 200-EXIT.
+           OPEN OUTPUT FILEEXC.
+           IF IS-MAINT
+              PERFORM 060-MAINT THRU 060-EXIT
+           ELSE
+              IF IS-BATCH
+                 PERFORM 050-BATCH THRU 050-EXIT
+              ELSE
+                 PERFORM 100-FILER THRU 100-EXIT
+                 PERFORM 200-DISPV THRU 200-EXIT
+              END-IF
+           END-IF.
            PERFORM 300-EXITP THRU 300-EXIT.
+           CLOSE FILEEXC.
            GOBACK.
       *****************************************************************
       *  This routine handle parameter(s).
       *****************************************************************
        000-PARMS.
-           ACCEPT PJ-DEPT.
-           IF PJ-DEPT = SPACE OR LOW-VALUE THEN
-              PERFORM 001-DEFVA
+           ACCEPT PJ-MODE.
+           IF PJ-MODE = SPACE OR LOW-VALUE THEN
+              PERFORM 002-DEFVA
+           END-IF.
+           IF IS-MAINT
+              PERFORM 007-MAINTPARM THRU 007-EXIT
+           ELSE
+              ACCEPT PJ-KEY
+              IF PJ-KEY = SPACE OR LOW-VALUE THEN
+                 MOVE PJ-KEY-DEF TO PJ-KEY
+              END-IF
+              IF IS-BY-NAME
+                 ACCEPT PJ-NOM
+                 IF PJ-NOM = SPACES OR LOW-VALUE THEN
+                    MOVE PJ-NOM-DEF TO PJ-NOM
+                 END-IF
+                 MOVE 0 TO PJ-NOM-LEN
+                 INSPECT PJ-NOM TALLYING PJ-NOM-LEN
+                                FOR CHARACTERS BEFORE INITIAL SPACE
+              ELSE
+                 ACCEPT PJ-DEPT
+                 IF PJ-DEPT = SPACE OR LOW-VALUE THEN
+                    PERFORM 001-DEFVA
+                 END-IF
+              END-IF
+              PERFORM 003-LOADEXT THRU 003-EXIT
+              PERFORM 005-LOADMSTR THRU 005-EXIT
            END-IF.
-       000-EXIT. 
+       000-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine accepts the maintenance transaction parameters
+      *  used by 060-MAINT (PJ-MODE 'M' only).
+      *****************************************************************
+       007-MAINTPARM.
+           ACCEPT PJ-MAINT-ACTION.
+           ACCEPT PJ-MAINT-DEPT.
+           IF NOT MAINT-DELETE
+              ACCEPT PJ-MAINT-NOM
+           END-IF.
+       007-EXIT.
            EXIT.
       *****************************************************************
       *  This routine put default value(s) to variable(s)
       *****************************************************************
        001-DEFVA.
            MOVE PJ-DEPT-DEF TO PJ-DEPT.
+       002-DEFVA.
+           MOVE PJ-MODE-DEF TO PJ-MODE.
+      *****************************************************************
+      *  This routine copies the compile-time department list into
+      *  the searchable, runtime-extensible WS-DEPT-TABLE.
+      *****************************************************************
+       010-INITTAB.
+           PERFORM VARYING WS-COPY-IX FROM 1 BY 1
+                     UNTIL WS-COPY-IX > 95
+              PERFORM 011-COPY-ELEM
+           END-PERFORM.
+       010-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine copies one compile-time entry into WS-DEPT-ENTRY.
+      *****************************************************************
+       011-COPY-ELEM.
+           MOVE WS-ELEMENT-LIT (WS-COPY-IX)
+                             TO WS-DEPT-ENTRY (WS-COPY-IX).
+      *****************************************************************
+      *  This routine optionally loads extra code/name pairs from
+      *  FILEDEPTEXT and appends them to WS-DEPT-TABLE.
+      *****************************************************************
+       003-LOADEXT.
+           OPEN INPUT FILEDEPTEXT.
+           IF WS-FS-DEPTEXT = '00'
+              PERFORM UNTIL DEPTEXT-END
+                 READ FILEDEPTEXT
+                    NOT AT END
+                       PERFORM 004-APPEND
+                 END-READ
+              END-PERFORM
+              CLOSE FILEDEPTEXT
+           END-IF.
+       003-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine appends one FILEDEPTEXT record to WS-DEPT-TABLE.
+      *****************************************************************
+       004-APPEND.
+           IF WS-TABLE-COUNT < 250
+              ADD 1 TO WS-TABLE-COUNT
+              MOVE DX-DEPT TO WS-NUM-DEPT (WS-TABLE-COUNT)
+              MOVE DX-NOM  TO WS-NOM-DEPT (WS-TABLE-COUNT)
+           END-IF.
+      *****************************************************************
+      *  This routine loads DEPTMSTR - the real, maintainable master -
+      *  into WS-DEPT-TABLE every run, after FILEDEPTEXT, so a
+      *  maintained add/rename/remove is seen ahead of the original
+      *  entry by 110-CHECK's newest-first scan.
+      *****************************************************************
+       005-LOADMSTR.
+           OPEN INPUT DEPTMSTR.
+           IF WS-FS-DEPTMSTR = '00'
+              PERFORM UNTIL DEPTMSTR-END
+                 READ DEPTMSTR NEXT
+                    NOT AT END
+                       PERFORM 006-APPLYMSTR
+                 END-READ
+              END-PERFORM
+              CLOSE DEPTMSTR
+           END-IF.
+       005-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine appends one DEPTMSTR record to WS-DEPT-TABLE. A
+      *  blank DM-NOM is a maintained removal (see 060-MAINT).
+      *****************************************************************
+       006-APPLYMSTR.
+           IF WS-TABLE-COUNT < 250
+              ADD 1 TO WS-TABLE-COUNT
+              MOVE DM-DEPT TO WS-NUM-DEPT (WS-TABLE-COUNT)
+              MOVE DM-NOM  TO WS-NOM-DEPT (WS-TABLE-COUNT)
+           END-IF.
       *****************************************************************
       *  This routine should set and manipulate array table.
       *****************************************************************
        100-FILER.
-           SET I TO 1.
-           PERFORM 110-CHECK.
-       100-EXIT. 
+           IF IS-BY-NAME
+              PERFORM 130-NAMESRCH THRU 130-EXIT
+           ELSE
+              PERFORM 110-CHECK
+           END-IF.
+       100-EXIT.
            EXIT.
       *****************************************************************
-      *  This routine should search WS-NUM-DEPT thru WS-ELEMENTs.
+      *  This routine drives one report line per code from FILEDEPTIN
+      *****************************************************************
+       050-BATCH.
+           OPEN INPUT FILEDEPTIN.
+           PERFORM UNTIL DEPTIN-END
+              READ FILEDEPTIN
+                 NOT AT END
+                    MOVE FI-DEPT TO PJ-DEPT
+                    PERFORM 100-FILER THRU 100-EXIT
+                    PERFORM 200-DISPV THRU 200-EXIT
+              END-READ
+           END-PERFORM.
+           CLOSE FILEDEPTIN.
+       050-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine applies one maintenance transaction (add, rename
+      *  or remove) against the real DEPTMSTR master file. A remove is
+      *  a soft delete - DM-NOM is written as SPACES so 111-CHECKENTRY
+      *  can still stop the scan on that code without displaying it.
+      *****************************************************************
+       060-MAINT.
+           MOVE PJ-MAINT-DEPT TO DM-DEPT.
+           IF MAINT-DELETE
+              MOVE SPACES TO WS-NEW-DM-NOM
+           ELSE
+              MOVE PJ-MAINT-NOM TO WS-NEW-DM-NOM
+           END-IF.
+           MOVE WS-NEW-DM-NOM TO DM-NOM.
+           OPEN I-O DEPTMSTR.
+           IF WS-FS-DEPTMSTR NOT = '00'
+              OPEN OUTPUT DEPTMSTR
+              WRITE STRUCT-DEPTMSTR
+           ELSE
+              READ DEPTMSTR
+                 INVALID KEY
+                    WRITE STRUCT-DEPTMSTR
+                 NOT INVALID KEY
+                    MOVE WS-NEW-DM-NOM TO DM-NOM
+                    REWRITE STRUCT-DEPTMSTR
+              END-READ
+           END-IF.
+           CLOSE DEPTMSTR.
+           DISPLAY '060-MAINT'.
+           DISPLAY '    PJ-MAINT-ACTION : ' PJ-MAINT-ACTION.
+           DISPLAY '    PJ-MAINT-DEPT   : ' PJ-MAINT-DEPT.
+           DISPLAY '    PJ-MAINT-NOM    : ' WS-NEW-DM-NOM.
+       060-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine looks PJ-DEPT up in WS-DEPT-TABLE, scanning from
+      *  the newest entry back to the oldest so a maintained rename or
+      *  removal (always appended last, see 005-LOADMSTR) takes
+      *  precedence over the original compile-time entry.
       *****************************************************************
        110-CHECK.
-           SEARCH WS-ELEMENT 
-              AT END DISPLAY 'DEPT : ' PJ-DEPT ' NOT FOUND.'
-              WHEN WS-NUM-DEPT (I) = PJ-DEPT 
+           MOVE 'N' TO WS-DEPT-MATCH-SW.
+           MOVE 'N' TO WS-DEPT-FOUND-SW.
+           PERFORM VARYING WS-TABLE-IX FROM WS-TABLE-COUNT BY -1
+                     UNTIL WS-TABLE-IX < 1 OR DEPT-MATCHED
+              PERFORM 111-CHECKENTRY
+           END-PERFORM.
+           IF DEPT-FOUND
               PERFORM 120-DISPL
-           END-SEARCH.  
+           ELSE
+              DISPLAY 'DEPT : ' PJ-DEPT ' NOT FOUND.'
+              PERFORM 115-EXCOUT
+           END-IF.
+      *****************************************************************
+      *  This routine checks one WS-DEPT-TABLE entry against PJ-DEPT.
+      *  A blank WS-NOM-DEPT marks a maintained removal - it stops the
+      *  scan (this is the newest word on that code) without being
+      *  treated as found.
+      *****************************************************************
+       111-CHECKENTRY.
+           IF WS-NUM-DEPT (WS-TABLE-IX) = PJ-DEPT
+              MOVE 'Y' TO WS-DEPT-MATCH-SW
+              IF WS-NOM-DEPT (WS-TABLE-IX) NOT = SPACES
+                 MOVE 'Y' TO WS-DEPT-FOUND-SW
+              END-IF
+           END-IF.
+      *****************************************************************
+      *  This routine writes an unmatched PJ-DEPT to FILEEXC.
+      *****************************************************************
+       115-EXCOUT.
+           MOVE PJ-DEPT TO FE-DEPT.
+           WRITE STRUCT-FILEEXC.
+           ADD 1 TO WS-CNT-EXC.
       *****************************************************************
       *  This routine should display a line of the array.
       *****************************************************************
        120-DISPL.
-           DISPLAY WS-ELEMENT (I).
+           DISPLAY WS-DEPT-ENTRY (WS-TABLE-IX).
+      *****************************************************************
+      *  This routine scans WS-NOM-DEPT for every entry whose name
+      *  starts with the partial name given in PJ-NOM.
+      *****************************************************************
+       130-NAMESRCH.
+           MOVE 'N' TO WS-NAME-FOUND.
+           PERFORM VARYING WS-TABLE-IX FROM 1 BY 1
+                     UNTIL WS-TABLE-IX > WS-TABLE-COUNT
+              PERFORM 131-NAMECHK
+           END-PERFORM.
+           IF NOT NAME-FOUND
+              DISPLAY 'NAME : ' PJ-NOM ' NOT FOUND.'
+           END-IF.
+       130-EXIT.
+           EXIT.
+      *****************************************************************
+      *  This routine checks one WS-DEPT-TABLE entry against PJ-NOM.
+      *****************************************************************
+       131-NAMECHK.
+           IF WS-NOM-DEPT (WS-TABLE-IX) (1:PJ-NOM-LEN)
+                 = PJ-NOM (1:PJ-NOM-LEN)
+              MOVE 'Y' TO WS-NAME-FOUND
+              DISPLAY WS-DEPT-ENTRY (WS-TABLE-IX)
+           END-IF.
       *****************************************************************
       *  This routine should display variables (if any).
       *****************************************************************
        200-DISPV.
            DISPLAY "200-DISPV".
-           DISPLAY "    PJ-CHR : " PJ-DEPT.
+           IF IS-BY-NAME
+              DISPLAY "    PJ-NOM : " PJ-NOM
+           ELSE
+              DISPLAY "    PJ-CHR : " PJ-DEPT
+           END-IF.
        200-EXIT.
            EXIT.
       *****************************************************************
@@ -101,5 +523,8 @@
       *****************************************************************
        300-EXITP.
            DISPLAY "300-EXITP".
+           IF WS-CNT-EXC > 0
+              MOVE 4 TO RETURN-CODE
+           END-IF.
        300-EXIT.
            EXIT.
\ No newline at end of file
